@@ -0,0 +1,36 @@
+//STUDJOB  JOB (ACCT),'STUDENT LOAD',CLASS=A,MSGCLASS=A,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* STUDJOB - DAILY STUDENT ROSTER JOB STREAM.
+//*
+//* STEP1 (HELLO)  RUNS HELLO-WORLD WITH PARM 'SMOKE' AS AN
+//*                 ENVIRONMENT SMOKE CHECK ONLY - NO STUDENT DATA
+//*                 IS TOUCHED.
+//* STEP2 (FILES)  RUNS THE REAL STUDENT MASTER PASS AND PRODUCES
+//*                 THE ROSTER AND EXCEPTION REPORTS.  BYPASSED IF
+//*                 STEP1 DID NOT COME BACK WITH CONDITION CODE 0,
+//*                 SO A BROKEN ENVIRONMENT IS CAUGHT BEFORE THE
+//*                 REAL STUDENT FILE PASS RUNS.
+//*
+//* MOD LOG
+//*   2026-08-09  LEGOP3   INITIAL VERSION.
+//*   2026-08-09  LEGOP3   NOTED BELOW THAT STEP2'S STUDENT/ROSTERPT/
+//*                        EXCEPTPT/CHECKPT DD STATEMENTS ARE FOR THE
+//*                        OPERATOR'S BENEFIT ONLY.
+//*****************************************************************
+//*
+//STEP1    EXEC PGM=HELLO-WORLD,PARM='SMOKE'
+//STEPLIB  DD DSN=STUDENT.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP2    EXEC PGM=FILES,COND=(0,NE,STEP1)
+//STEPLIB  DD DSN=STUDENT.LOADLIB,DISP=SHR
+//*        FILES OPENS ITS FILES BY HARDCODED LITERAL PATH, NOT BY
+//*        DDNAME, SO NONE OF THE DD STATEMENTS BELOW ACTUALLY BIND
+//*        TO THE PROGRAM - THEY DOCUMENT THE DATASETS THIS STEP
+//*        TOUCHES FOR THE OPERATOR'S BENEFIT ONLY.
+//STUDENT  DD DSN=STUDENT.MASTER,DISP=SHR
+//ROSTERPT DD SYSOUT=*
+//EXCEPTPT DD SYSOUT=*
+//CHECKPT  DD DSN=STUDENT.CHECKPT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
