@@ -0,0 +1,240 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. STMAINT.
+000300 AUTHOR. LEGOP3.
+000400 INSTALLATION. STUDENT RECORDS SHOP.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* STMAINT                                                       *
+000900*                                                                *
+001000* ONLINE-STYLE STUDENT MASTER LOOKUP AND MAINTENANCE UTILITY.   *
+001100* AN OPERATOR KEYS A TRANSACTION CODE AND A STUDENT-ID AND       *
+001200* STMAINT APPLIES IT DIRECTLY AGAINST THE INDEXED STUDENT        *
+001300* MASTER BY KEY:                                                *
+001400*                                                                *
+001500*     L  -  LOOKUP / DISPLAY A RECORD                            *
+001600*     A  -  ADD A NEW RECORD                                     *
+001700*     C  -  CHANGE (REWRITE) AN EXISTING RECORD                  *
+001800*     D  -  DELETE AN EXISTING RECORD                            *
+001900*     X  -  EXIT                                                 *
+002000*                                                                *
+002100* THIS REPLACES HAND-EDITING INPUT.TXT AS THE WAY TO CORRECT A  *
+002200* SINGLE STUDENT RECORD.  FOR BULK, AUDITABLE DAILY CHANGES SEE  *
+002300* STTRAN.                                                        *
+002400*                                                                *
+002500* MOD LOG                                                        *
+002600*   2026-08-09  LEGOP3   INITIAL VERSION.                        *
+002610*   2026-08-09  LEGOP3   STOP THE RUN IF THE STUDENT MASTER WON'T *
+002620*                        OPEN, LIKE STTRAN DOES, INSTEAD OF        *
+002630*                        FALLING THROUGH TO 9000-TERMINATE'S       *
+002640*                        UNCONDITIONAL CLOSE ON A FILE THAT WAS    *
+002650*                        NEVER OPENED.                             *
+002700*****************************************************************
+002800
+002900 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT STUDENT ASSIGN TO 'student.dat'
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS DYNAMIC
+003500         RECORD KEY IS STUDENT-ID
+003600         FILE STATUS IS WS-STUDENT-FILE-STATUS.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  STUDENT.
+004100     COPY "student.cpy".
+004200
+004300 WORKING-STORAGE SECTION.
+004400 01  WS-STUDENT-FILE-STATUS       PIC X(02)   VALUE '00'.
+004500
+004600 01  WS-SWITCHES.
+004700     05  WS-DONE-SW               PIC X(01)   VALUE 'N'.
+004800         88  WS-DONE                          VALUE 'Y'.
+004900
+005000 01  WS-TRANSACTION-CODE          PIC X(01)   VALUE SPACES.
+005100     88  WS-TRAN-LOOKUP                       VALUE 'L' 'l'.
+005200     88  WS-TRAN-ADD                          VALUE 'A' 'a'.
+005300     88  WS-TRAN-CHANGE                       VALUE 'C' 'c'.
+005400     88  WS-TRAN-DELETE                       VALUE 'D' 'd'.
+005500     88  WS-TRAN-EXIT                         VALUE 'X' 'x'.
+005600
+005700 01  WS-KEY-ID                    PIC 9(05)   VALUE ZERO.
+005800 01  WS-INPUT-NAME                PIC X(25)   VALUE SPACES.
+005900 01  WS-INPUT-FLAG1               PIC X(01)   VALUE SPACES.
+006000 01  WS-INPUT-FLAG2               PIC X(01)   VALUE SPACES.
+006100 01  WS-INPUT-FLAG3               PIC X(01)   VALUE SPACES.
+006200
+006300 PROCEDURE DIVISION.
+006400
+006500 0000-MAINLINE.
+006600     PERFORM 1000-INITIALIZE
+006700         THRU 1000-INITIALIZE-EXIT.
+006800
+006900     PERFORM 2000-PROCESS-TRANSACTION
+007000         THRU 2000-PROCESS-TRANSACTION-EXIT
+007100         UNTIL WS-DONE.
+007200
+007300     PERFORM 9000-TERMINATE
+007400         THRU 9000-TERMINATE-EXIT.
+007500
+007600     STOP RUN.
+007700
+007800*****************************************************************
+007900* 1000-INITIALIZE - OPEN THE STUDENT MASTER FOR RANDOM ACCESS.   *
+008000*****************************************************************
+008100 1000-INITIALIZE.
+008200     OPEN I-O STUDENT.
+008300     IF WS-STUDENT-FILE-STATUS NOT = '00'
+008400         DISPLAY 'STMAINT - UNABLE TO OPEN STUDENT MASTER, '
+008500             'FILE STATUS = ' WS-STUDENT-FILE-STATUS
+008550         MOVE 16 TO RETURN-CODE
+008600         STOP RUN
+008700     END-IF.
+008800 1000-INITIALIZE-EXIT.
+008900     EXIT.
+009000
+009100*****************************************************************
+009200* 2000-PROCESS-TRANSACTION - PROMPT THE OPERATOR FOR ONE         *
+009300*                            TRANSACTION AND APPLY IT.           *
+009400*****************************************************************
+009500 2000-PROCESS-TRANSACTION.
+009600     DISPLAY ' '.
+009700     DISPLAY 'STMAINT - STUDENT MASTER MAINTENANCE'.
+009800     DISPLAY '  L) LOOKUP   A) ADD   C) CHANGE   D) DELETE'
+009900         '   X) EXIT'.
+010000     DISPLAY 'ENTER TRANSACTION CODE: ' WITH NO ADVANCING.
+010100     ACCEPT WS-TRANSACTION-CODE.
+010200
+010300     EVALUATE TRUE
+010400         WHEN WS-TRAN-LOOKUP
+010500             PERFORM 2100-LOOKUP THRU 2100-LOOKUP-EXIT
+010600         WHEN WS-TRAN-ADD
+010700             PERFORM 2200-ADD THRU 2200-ADD-EXIT
+010800         WHEN WS-TRAN-CHANGE
+010900             PERFORM 2300-CHANGE THRU 2300-CHANGE-EXIT
+011000         WHEN WS-TRAN-DELETE
+011100             PERFORM 2400-DELETE THRU 2400-DELETE-EXIT
+011200         WHEN WS-TRAN-EXIT
+011300             SET WS-DONE TO TRUE
+011400         WHEN OTHER
+011500             DISPLAY 'INVALID TRANSACTION CODE - TRY AGAIN'
+011600     END-EVALUATE.
+011700 2000-PROCESS-TRANSACTION-EXIT.
+011800     EXIT.
+011900
+012000*****************************************************************
+012100* 2100-LOOKUP - READ AND DISPLAY ONE RECORD BY KEY.              *
+012200*****************************************************************
+012300 2100-LOOKUP.
+012400     PERFORM 2500-ACCEPT-KEY THRU 2500-ACCEPT-KEY-EXIT.
+012500     MOVE WS-KEY-ID TO STUDENT-ID.
+012600     READ STUDENT
+012700         INVALID KEY
+012800             DISPLAY 'NO RECORD FOUND FOR STUDENT-ID ' WS-KEY-ID
+012900         NOT INVALID KEY
+013000             DISPLAY 'STUDENT-ID: ' STUDENT-ID
+013100             DISPLAY 'NAME......: ' STUDENT-NAME
+013200             DISPLAY 'FLAGS.....: ' FLAG1 ' ' FLAG2 ' ' FLAG3
+013300     END-READ.
+013400 2100-LOOKUP-EXIT.
+013500     EXIT.
+013600
+013700*****************************************************************
+013800* 2200-ADD - PROMPT FOR A NEW RECORD AND WRITE IT.               *
+013900*****************************************************************
+014000 2200-ADD.
+014100     PERFORM 2500-ACCEPT-KEY THRU 2500-ACCEPT-KEY-EXIT.
+014200     PERFORM 2600-ACCEPT-DETAIL THRU 2600-ACCEPT-DETAIL-EXIT.
+014300
+014400     MOVE WS-KEY-ID TO STUDENT-ID.
+014500     MOVE WS-INPUT-NAME TO STUDENT-NAME.
+014600     MOVE WS-INPUT-FLAG1 TO FLAG1.
+014700     MOVE WS-INPUT-FLAG2 TO FLAG2.
+014800     MOVE WS-INPUT-FLAG3 TO FLAG3.
+014900
+015000     WRITE STUDENT-RECORD
+015100         INVALID KEY
+015200             DISPLAY 'ADD FAILED - STUDENT-ID ' WS-KEY-ID
+015300                 ' ALREADY EXISTS'
+015400         NOT INVALID KEY
+015500             DISPLAY 'STUDENT-ID ' WS-KEY-ID ' ADDED'
+015600     END-WRITE.
+015700 2200-ADD-EXIT.
+015800     EXIT.
+015900
+016000*****************************************************************
+016100* 2300-CHANGE - READ, PROMPT FOR NEW VALUES AND REWRITE.         *
+016200*****************************************************************
+016300 2300-CHANGE.
+016400     PERFORM 2500-ACCEPT-KEY THRU 2500-ACCEPT-KEY-EXIT.
+016500     MOVE WS-KEY-ID TO STUDENT-ID.
+016600     READ STUDENT
+016700         INVALID KEY
+016800             DISPLAY 'NO RECORD FOUND FOR STUDENT-ID ' WS-KEY-ID
+016900             GO TO 2300-CHANGE-EXIT
+017000     END-READ.
+017100
+017200     PERFORM 2600-ACCEPT-DETAIL THRU 2600-ACCEPT-DETAIL-EXIT.
+017300
+017400     MOVE WS-INPUT-NAME TO STUDENT-NAME.
+017500     MOVE WS-INPUT-FLAG1 TO FLAG1.
+017600     MOVE WS-INPUT-FLAG2 TO FLAG2.
+017700     MOVE WS-INPUT-FLAG3 TO FLAG3.
+017800
+017900     REWRITE STUDENT-RECORD
+018000         INVALID KEY
+018100             DISPLAY 'CHANGE FAILED FOR STUDENT-ID ' WS-KEY-ID
+018200         NOT INVALID KEY
+018300             DISPLAY 'STUDENT-ID ' WS-KEY-ID ' CHANGED'
+018400     END-REWRITE.
+018500 2300-CHANGE-EXIT.
+018600     EXIT.
+018700
+018800*****************************************************************
+018900* 2400-DELETE - READ TO CONFIRM EXISTENCE, THEN DELETE BY KEY.   *
+019000*****************************************************************
+019100 2400-DELETE.
+019200     PERFORM 2500-ACCEPT-KEY THRU 2500-ACCEPT-KEY-EXIT.
+019300     MOVE WS-KEY-ID TO STUDENT-ID.
+019400     DELETE STUDENT
+019500         INVALID KEY
+019600             DISPLAY 'DELETE FAILED - NO RECORD FOR STUDENT-ID '
+019700                 WS-KEY-ID
+019800         NOT INVALID KEY
+019900             DISPLAY 'STUDENT-ID ' WS-KEY-ID ' DELETED'
+020000     END-DELETE.
+020100 2400-DELETE-EXIT.
+020200     EXIT.
+020300
+020400*****************************************************************
+020500* 2500-ACCEPT-KEY - PROMPT THE OPERATOR FOR A STUDENT-ID.        *
+020600*****************************************************************
+020700 2500-ACCEPT-KEY.
+020800     DISPLAY 'ENTER STUDENT-ID: ' WITH NO ADVANCING.
+020900     ACCEPT WS-KEY-ID.
+021000 2500-ACCEPT-KEY-EXIT.
+021100     EXIT.
+021200
+021300*****************************************************************
+021400* 2600-ACCEPT-DETAIL - PROMPT THE OPERATOR FOR NAME AND FLAGS.   *
+021500*****************************************************************
+021600 2600-ACCEPT-DETAIL.
+021700     DISPLAY 'ENTER NAME (25 CHARACTERS): ' WITH NO ADVANCING.
+021800     ACCEPT WS-INPUT-NAME.
+021900     DISPLAY 'ENTER FLAG1 (Y/N): ' WITH NO ADVANCING.
+022000     ACCEPT WS-INPUT-FLAG1.
+022100     DISPLAY 'ENTER FLAG2 (Y/N): ' WITH NO ADVANCING.
+022200     ACCEPT WS-INPUT-FLAG2.
+022300     DISPLAY 'ENTER FLAG3 (Y/N): ' WITH NO ADVANCING.
+022400     ACCEPT WS-INPUT-FLAG3.
+022500 2600-ACCEPT-DETAIL-EXIT.
+022600     EXIT.
+022700
+022800*****************************************************************
+022900* 9000-TERMINATE - CLOSE THE STUDENT MASTER.                     *
+023000*****************************************************************
+023100 9000-TERMINATE.
+023200     CLOSE STUDENT.
+023300 9000-TERMINATE-EXIT.
+023400     EXIT.
