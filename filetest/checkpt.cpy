@@ -0,0 +1,36 @@
+000100*****************************************************************
+000200* CHECKPT.CPY                                                   *
+000300* STUDENT FILE PASS CHECKPOINT/LAST-RUN RECORD LAYOUT.          *
+000400*                                                                *
+000500* SHARED BY FILES (WHICH WRITES IT) AND HELLO-WORLD (WHICH      *
+000600* READS IT TO SHOW AN OPERATOR THE LAST RUN'S COUNTS) SO THE    *
+000700* LAYOUT IS DEFINED IN EXACTLY ONE PLACE.                       *
+000800*                                                                *
+000900* CKPT-STATUS IS 'R' WHILE A RUN IS PARTWAY THROUGH (RESTART     *
+001000* POSSIBLE AT CKPT-LAST-ID) AND 'C' ONCE A RUN HAS COMPLETED.    *
+001100*                                                                *
+001200* MOD LOG                                                       *
+001300*   2026-08-09  LEGOP3   PULLED OUT OF THE FILES CHECKPOINT-FILE *
+001400*                        FD SO HELLO-WORLD CAN SHARE IT.         *
+001410*   2026-08-09  LEGOP3   ADDED THE ROSTER PAGE COUNT AND THE     *
+001420*                        FLAG1/FLAG2/FLAG3 COMBINATION TALLIES   *
+001430*                        SO A RESTARTED RUN PICKS BOTH BACK UP   *
+001440*                        INSTEAD OF STARTING THEM OVER AT ZERO.  *
+001450*   2026-08-09  LEGOP3   ADDED, THEN REMOVED, A SAVED ROSTER/    *
+001460*                        EXCEPTION LISTING LINE POSITION - FILES *
+001470*                        STARTS BOTH REPORTS ON A FRESH PAGE ON  *
+001480*                        A RESTART (SEE 1000-INITIALIZE), SO A   *
+001490*                        SAVED MID-PAGE LINE POSITION IS NEVER   *
+001491*                        READ BACK.  KEPT THE PAGE COUNTS, WHICH *
+001492*                        ARE ONLY EVER ADDED TO AND SO RESTORE   *
+001493*                        CORRECTLY.                              *
+001500*****************************************************************
+001600 01  CHECKPOINT-RECORD.
+001700     05  CKPT-STATUS              PIC X(01).
+001800     05  CKPT-LAST-ID             PIC 9(05).
+001900     05  CKPT-RECORD-COUNT        PIC 9(07).
+002000     05  CKPT-REJECT-COUNT        PIC 9(07).
+002100     05  CKPT-PAGE-COUNT          PIC 9(05).
+002120     05  CKPT-EXCEPT-PAGE-COUNT   PIC 9(05).
+002200     05  CKPT-FC-COUNTS.
+002300         10  CKPT-FC-COUNT        PIC 9(07) OCCURS 8 TIMES.
