@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200* STUDENT.CPY                                                   *
+000300* STUDENT MASTER RECORD LAYOUT.                                 *
+000400*                                                                *
+000500* SHARED BY FILES, STMAINT AND STTRAN SO THE MASTER LAYOUT IS   *
+000600* DEFINED IN EXACTLY ONE PLACE.                                 *
+000700*                                                                *
+000800* MOD LOG                                                       *
+000900*   2026-08-08  LEGOP3   INITIAL COPYBOOK, PULLED OUT OF THE     *
+001000*                        ORIGINAL FILES STUDENT-FILE FD SO IT   *
+001100*                        CAN BE SHARED ACROSS PROGRAMS.          *
+001200*****************************************************************
+001300 01  STUDENT-RECORD.
+001400     05  STUDENT-ID              PIC 9(05).
+001500     05  STUDENT-NAME             PIC X(25).
+001600     05  FLAGS.
+001700         10  FLAG1                PIC X(01).
+001800         10  FLAG2                PIC X(01).
+001900         10  FLAG3                PIC X(01).
