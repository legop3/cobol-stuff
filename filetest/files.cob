@@ -1,42 +1,964 @@
-identification division.
-program-id. files.
-
-environment division.
-       input-output section.
-           file-control.
-           select student assign to 'input.txt'
-           organization is line sequential.
- 
- data division.
-       file section.
-       fd student.
-       01 student-file.
-           05 student-id pic 9(5).
-           05 name pic A(25).
-           05 flags.    
-              10 Flag1 pic a.
-              10 Flag2 pic a.
-              10 Flag3 pic a.
-
-
-       working-storage section.
-       01 ws-student.
-           05 ws-student-id pic 9(5).
-           05 ws-name pic a(25).
-       01 ws-eof pic A(1).
-
-
-procedure division.
-       open input student.
-           perform until ws-eof='Y'
-               read student into ws-student
-                   at end move 'Y' to ws-eof
-                   not at end display ws-student
-                   display ws-name
-                   display flags
-                
-               end-read
-           end-perform.
-       close student.
-       bell.
-stop run.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. FILES IS INITIAL PROGRAM.
+000120 AUTHOR. LEGOP3.
+000130 INSTALLATION. STUDENT RECORDS SHOP.
+000140 DATE-WRITTEN. 2026-08-08.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170* FILES                                                         *
+000180*                                                                *
+000190* READS THE STUDENT MASTER AND PRODUCES A PRINTED STUDENT        *
+000200* ROSTER REPORT.                                                 *
+000210*                                                                *
+000220* MOD LOG                                                        *
+000230*   2026-08-08  LEGOP3   REPLACED THE CONSOLE DISPLAY OF EACH    *
+000240*                        STUDENT RECORD WITH A REAL PRINT-IMAGE  *
+000250*                        ROSTER REPORT (HEADERS, RUN DATE, PAGE  *
+000260*                        NUMBERS, DETAIL LINES, RECORD-COUNT     *
+000270*                        TRAILER).                               *
+000280*   2026-08-08  LEGOP3   ADDED FIELD VALIDATION ON THE STUDENT    *
+000290*                        READ.  RECORDS FAILING EDIT ARE NO      *
+000300*                        LONGER PRINTED ON THE ROSTER - THEY ARE *
+000310*                        DIVERTED TO AN EXCEPTION LISTING ALONG  *
+000320*                        WITH THE REASON FOR THE REJECTION.      *
+000330*   2026-08-08  LEGOP3   ADDED CHECKPOINT/RESTART.  THE LAST     *
+000340*                        STUDENT-ID PROCESSED AND THE RUNNING    *
+000350*                        COUNTS ARE SAVED EVERY CHECKPOINT       *
+000360*                        INTERVAL SO AN OPERATOR CAN RESTART A   *
+000370*                        FAILED RUN PARTWAY THROUGH INSTEAD OF   *
+000380*                        REPROCESSING THE WHOLE FILE.            *
+000390*   2026-08-08  LEGOP3   STUDENT MASTER CONVERTED FROM LINE      *
+000400*                        SEQUENTIAL 'INPUT.TXT' TO AN INDEXED    *
+000410*                        FILE KEYED ON STUDENT-ID (SEE STMAINT   *
+000420*                        AND STTRAN FOR RANDOM-ACCESS LOOKUP,    *
+000430*                        MAINTENANCE AND DAILY UPDATE).  THIS    *
+000440*                        PROGRAM STILL READS THE MASTER TOP TO   *
+000450*                        BOTTOM IN KEY SEQUENCE FOR THE ROSTER.  *
+000460*   2026-08-09  LEGOP3   SETS RETURN-CODE AT TERMINATION SO A    *
+000470*                        JOB STREAM CAN GATE ON THIS STEP (0 =   *
+000480*                        CLEAN, 4 = SOME RECORDS REJECTED, 16 =  *
+000490*                        UNABLE TO OPEN THE STUDENT MASTER).     *
+000500*   2026-08-09  LEGOP3   ADDED A PERSISTENT AUDIT LOG (AUDIT.TXT)*
+000510*                        - A HEADER LINE IS WRITTEN AT OPEN TIME *
+000520*                        WITH THE RUN DATE/TIME, AND A TRAILER   *
+000530*                        AT CLOSE TIME WITH RECORDS READ AND     *
+000540*                        REJECTED, SO A PRIOR RUN'S COMPLETION   *
+000550*                        CAN BE CONFIRMED WITHOUT RERUNNING IT.  *
+000560*   2026-08-09  LEGOP3   ADDED A FLAG1/FLAG2/FLAG3 CONTROL-BREAK *
+000570*                        SUMMARY REPORT (FLAGSUM.TXT) - ONE LINE *
+000580*                        PER FLAG COMBINATION WITH A STUDENT      *
+000590*                        COUNT, PLUS A GRAND TOTAL TRAILER.       *
+000600*   2026-08-09  LEGOP3   MOVED THE CHECKPOINT RECORD LAYOUT OUT   *
+000610*                        TO CHECKPT.CPY SO HELLO-WORLD CAN READ   *
+000620*                        THE LAST RUN'S COUNTS FOR ITS MENU.      *
+000630*   2026-08-09  LEGOP3   ADDED A SORT STEP AHEAD OF THE MAIN READ *
+000640*                        LOOP - THE STUDENT MASTER IS EXTRACTED   *
+000650*                        AND SORTED BY STUDENT-ID INTO A WORK     *
+000660*                        FILE, SORTED-STUDENT, WHICH THE ROSTER   *
+000670*                        PASS NOW READS.  ALSO ADDED START/END    *
+000680*                        RUN TIMESTAMPS, ELAPSED TIME AND A       *
+000690*                        RECORDS-PER-SECOND THROUGHPUT FIGURE,    *
+000700*                        WRITTEN TO THE AUDIT LOG AT CLOSE.       *
+000710*   2026-08-09  LEGOP3   MARKED FILES AN INITIAL PROGRAM SINCE     *
+000720*                        HELLO-WORLD NOW CALLS IT FROM ITS MENU -  *
+000730*                        WITHOUT THIS, WORKING-STORAGE (SWITCHES,  *
+000740*                        COUNTERS) WOULD CARRY OVER FROM A PRIOR   *
+000750*                        CALL INSTEAD OF STARTING CLEAN.  ALSO     *
+000760*                        WIDENED AUDIT-LINE TO HOLD THE FULL       *
+000770*                        TRAILER/STATS LINES WITHOUT TRUNCATING    *
+000780*                        THE STATUS AND THROUGHPUT FIELDS, ADDED   *
+000790*                        THE ROSTER/EXCEPTION LINE AND PAGE        *
+000800*                        COUNTERS TO THE CHECKPOINT SO A RESTART   *
+000810*                        DOESN'T RESET MID-PAGE, AND SPLIT THE     *
+000820*                        THROUGHPUT FIGURE OFF A PER-SEGMENT       *
+000830*                        RECORD COUNT SO A RESTARTED RUN'S         *
+000840*                        RECORDS/SEC ISN'T INFLATED BY COUNTING    *
+000850*                        RECORDS FROM BEFORE THE RESTART AGAINST   *
+000860*                        ONLY THIS SEGMENT'S ELAPSED TIME.         *
+000870*   2026-08-09  LEGOP3   DROPPED THE ROSTER/EXCEPTION LISTING      *
+000880*                        LINE COUNTERS ADDED ABOVE - 1000-INITIALIZE*
+000890*                        ALWAYS STARTS BOTH REPORTS ON A FRESH     *
+000900*                        PAGE ON A RESTART, SO THE SAVED LINE      *
+000910*                        POSITION WAS RESET TO ZERO BEFORE THE     *
+000920*                        FIRST DETAIL LINE EVER USED IT.  KEPT THE *
+000930*                        PAGE COUNTERS, WHICH ARE ONLY EVER ADDED  *
+000940*                        TO AND SO RESTORE CORRECTLY.              *
+000950*   2026-08-09  LEGOP3   WIDENED THE ROSTER/EXCEPTION/AUDIT/FLAG-  *
+000960*                        SUMMARY TRAILER COUNT FIELDS FROM SIX     *
+000970*                        DIGIT POSITIONS TO SEVEN SO THEY CAN'T    *
+000980*                        OVERFLOW BEFORE THE PIC 9(07) COUNTERS    *
+000990*                        THAT FEED THEM DO.  ALSO WIDENED          *
+001000*                        AUDIT-LINE AGAIN TO HOLD THE NOW-LONGER   *
+001010*                        AUDIT TRAILER LINE WITHOUT TRUNCATING     *
+001020*                        AT-STATUS.                                *
+001030*****************************************************************
+001040
+001050 ENVIRONMENT DIVISION.
+001060 INPUT-OUTPUT SECTION.
+001070 FILE-CONTROL.
+001080     SELECT STUDENT ASSIGN TO 'student.dat'
+001090         ORGANIZATION IS INDEXED
+001100         ACCESS MODE IS SEQUENTIAL
+001110         RECORD KEY IS STUDENT-ID
+001120         FILE STATUS IS WS-STUDENT-FILE-STATUS.
+001130
+001140     SELECT ROSTER-RPT ASSIGN TO 'roster.txt'
+001150         ORGANIZATION IS LINE SEQUENTIAL.
+001160
+001170     SELECT EXCEPT-RPT ASSIGN TO 'except.txt'
+001180         ORGANIZATION IS LINE SEQUENTIAL.
+001190
+001200     SELECT CHECKPOINT-FILE ASSIGN TO 'checkpt.dat'
+001210         ORGANIZATION IS LINE SEQUENTIAL
+001220         FILE STATUS IS WS-CKPT-FILE-STATUS.
+001230
+001240     SELECT AUDIT-LOG ASSIGN TO 'audit.txt'
+001250         ORGANIZATION IS LINE SEQUENTIAL.
+001260
+001270     SELECT FLAGSUM-RPT ASSIGN TO 'flagsum.txt'
+001280         ORGANIZATION IS LINE SEQUENTIAL.
+001290
+001300     SELECT SORT-WORK-FILE ASSIGN TO 'sortwk.tmp'.
+001310
+001320     SELECT SORTED-STUDENT ASSIGN TO 'srtstu.dat'
+001330         ORGANIZATION IS LINE SEQUENTIAL
+001340         FILE STATUS IS WS-SORTED-STUDENT-FILE-STATUS.
+001350
+001360 DATA DIVISION.
+001370 FILE SECTION.
+001380 FD  STUDENT.
+001390     COPY "student.cpy".
+001400
+001410 FD  ROSTER-RPT.
+001420 01  ROSTER-LINE                 PIC X(80).
+001430
+001440 FD  EXCEPT-RPT.
+001450 01  EXCEPT-LINE                 PIC X(80).
+001460
+001470 FD  AUDIT-LOG.
+001480 01  AUDIT-LINE                  PIC X(100).
+001490
+001500 FD  FLAGSUM-RPT.
+001510 01  FLAGSUM-LINE                PIC X(80).
+001520 FD  CHECKPOINT-FILE.
+001530     COPY "checkpt.cpy".
+001540
+001550 SD  SORT-WORK-FILE.
+001560     COPY "student.cpy"
+001570         REPLACING ==STUDENT-RECORD== BY ==SD-STUDENT-RECORD==
+001580                   ==STUDENT-ID==     BY ==SD-STUDENT-ID==
+001590                   ==STUDENT-NAME==   BY ==SD-STUDENT-NAME==
+001600                   ==FLAGS==          BY ==SD-FLAGS==
+001610                   ==FLAG1==          BY ==SD-FLAG1==
+001620                   ==FLAG2==          BY ==SD-FLAG2==
+001630                   ==FLAG3==          BY ==SD-FLAG3==.
+001640 FD  SORTED-STUDENT.
+001650     COPY "student.cpy"
+001660         REPLACING ==STUDENT-RECORD== BY ==SORTED-STUDENT-RECORD==
+001670                   ==STUDENT-ID==     BY ==SS-STUDENT-ID==
+001680                   ==STUDENT-NAME==   BY ==SS-STUDENT-NAME==
+001690                   ==FLAGS==          BY ==SS-FLAGS==
+001700                   ==FLAG1==          BY ==SS-FLAG1==
+001710                   ==FLAG2==          BY ==SS-FLAG2==
+001720                   ==FLAG3==          BY ==SS-FLAG3==.
+001730
+001740 WORKING-STORAGE SECTION.
+001750 01  WS-STUDENT.
+001760     05  WS-STUDENT-ID            PIC 9(05).
+001770     05  WS-NAME                  PIC X(25).
+001780     05  WS-FLAGS.
+001790         10  WS-FLAG1             PIC X(01).
+001800         10  WS-FLAG2             PIC X(01).
+001810         10  WS-FLAG3             PIC X(01).
+001820
+001830 01  WS-SWITCHES.
+001840     05  WS-EOF-SW                PIC X(01)   VALUE 'N'.
+001850         88  WS-EOF                           VALUE 'Y'.
+001860     05  WS-VALID-SW              PIC X(01)   VALUE 'Y'.
+001870         88  WS-RECORD-VALID                  VALUE 'Y'.
+001880         88  WS-RECORD-INVALID                VALUE 'N'.
+001890     05  WS-RESTART-SW            PIC X(01)   VALUE 'N'.
+001900         88  WS-RESTART-RUN                   VALUE 'Y'.
+001910     05  WS-SKIPPING-SW           PIC X(01)   VALUE 'N'.
+001920         88  WS-SKIPPING-TO-CKPT               VALUE 'Y'.
+001930     05  WS-SORT-EOF-SW           PIC X(01)   VALUE 'N'.
+001940         88  WS-SORT-EOF                       VALUE 'Y'.
+001950
+001960 01  WS-COUNTERS.
+001970     05  WS-RECORD-COUNT          PIC 9(07)   COMP VALUE ZERO.
+001980     05  WS-REJECT-COUNT          PIC 9(07)   COMP VALUE ZERO.
+001990     05  WS-SEGMENT-RECORD-COUNT  PIC 9(07)   COMP VALUE ZERO.
+002000     05  WS-LINE-COUNT            PIC 9(03)   COMP VALUE ZERO.
+002010     05  WS-EXCEPT-LINE-COUNT     PIC 9(03)   COMP VALUE ZERO.
+002020     05  WS-PAGE-COUNT            PIC 9(05)   COMP VALUE ZERO.
+002030     05  WS-EXCEPT-PAGE-COUNT     PIC 9(05)   COMP VALUE ZERO.
+002040
+002050 01  WS-FLAG-COMBO-TABLE.
+002060     05  WS-FLAG-COMBO-ENTRY     OCCURS 8 TIMES.
+002070         10  WS-FC-COUNT         PIC 9(07)   COMP VALUE ZERO.
+002080
+002090 01  WS-FC-SUB                    PIC 9(01)   COMP VALUE ZERO.
+002100
+002110 01  WS-FC-GRAND-TOTAL            PIC 9(07)   COMP VALUE ZERO.
+002120
+002130 01  WS-FC-LABEL-VALUES.
+002140     05  FILLER                   PIC X(03)   VALUE 'NNN'.
+002150     05  FILLER                   PIC X(03)   VALUE 'NNY'.
+002160     05  FILLER                   PIC X(03)   VALUE 'NYN'.
+002170     05  FILLER                   PIC X(03)   VALUE 'NYY'.
+002180     05  FILLER                   PIC X(03)   VALUE 'YNN'.
+002190     05  FILLER                   PIC X(03)   VALUE 'YNY'.
+002200     05  FILLER                   PIC X(03)   VALUE 'YYN'.
+002210     05  FILLER                   PIC X(03)   VALUE 'YYY'.
+002220
+002230 01  WS-FC-LABEL-TABLE REDEFINES WS-FC-LABEL-VALUES.
+002240     05  WS-FC-LABEL             OCCURS 8 TIMES.
+002250         10  WS-FCL-FLAG1        PIC X(01).
+002260         10  WS-FCL-FLAG2        PIC X(01).
+002270         10  WS-FCL-FLAG3        PIC X(01).
+002280
+002290 01  WS-LINES-PER-PAGE            PIC 9(03)   COMP VALUE 50.
+002300
+002310 01  WS-CHECKPOINT-INTERVAL       PIC 9(05)   COMP VALUE 100.
+002320 01  WS-CKPT-COUNTER              PIC 9(05)   COMP VALUE ZERO.
+002330
+002340 01  WS-REJECT-REASON             PIC X(30)   VALUE SPACES.
+002350
+002360 01  WS-CKPT-LAST-ID              PIC 9(05)   VALUE ZERO.
+002370
+002380 01  WS-CKPT-FILE-STATUS          PIC X(02)   VALUE '00'.
+002390 01  WS-STUDENT-FILE-STATUS       PIC X(02)   VALUE '00'.
+002400 01  WS-SORTED-STUDENT-FILE-STATUS PIC X(02) VALUE '00'.
+002410
+002420 01  WS-RUN-DATE-FIELDS.
+002430     05  WS-RUN-DATE              PIC 9(08).
+002440     05  WS-RUN-DATE-X REDEFINES WS-RUN-DATE.
+002450         10  WS-RUN-YYYY          PIC 9(04).
+002460         10  WS-RUN-MM            PIC 9(02).
+002470         10  WS-RUN-DD            PIC 9(02).
+002480     05  WS-RUN-DATE-PRINT        PIC X(10).
+002490     05  WS-RUN-TIME              PIC 9(08).
+002500     05  WS-RUN-TIME-X REDEFINES WS-RUN-TIME.
+002510         10  WS-RUN-HH            PIC 9(02).
+002520         10  WS-RUN-MIN           PIC 9(02).
+002530         10  WS-RUN-SEC           PIC 9(02).
+002540         10  WS-RUN-HUNDREDTHS    PIC 9(02).
+002550     05  WS-RUN-TIME-PRINT        PIC X(08).
+002560     05  WS-END-TIME              PIC 9(08).
+002570     05  WS-END-TIME-X REDEFINES WS-END-TIME.
+002580         10  WS-END-HH            PIC 9(02).
+002590         10  WS-END-MIN           PIC 9(02).
+002600         10  WS-END-SEC           PIC 9(02).
+002610         10  WS-END-HUNDREDTHS    PIC 9(02).
+002620     05  WS-END-TIME-PRINT        PIC X(08).
+002630
+002640 01  WS-ELAPSED-FIELDS.
+002650     05  WS-START-HUNDREDTHS-TOT  PIC 9(09)   COMP VALUE ZERO.
+002660     05  WS-DAY-HUNDREDTHS        PIC 9(09)   COMP VALUE 8640000.
+002670     05  WS-END-HUNDREDTHS-TOT    PIC 9(09)   COMP VALUE ZERO.
+002680     05  WS-ELAPSED-HUNDREDTHS    PIC 9(09)   COMP VALUE ZERO.
+002690     05  WS-ELAPSED-SECONDS       PIC 9(07)V99 VALUE ZERO.
+002700     05  WS-ELAPSED-SECONDS-PRINT PIC ZZZ,ZZ9.99.
+002710     05  WS-THROUGHPUT            PIC 9(07)V99 VALUE ZERO.
+002720     05  WS-THROUGHPUT-PRINT      PIC ZZZ,ZZ9.99.
+002730
+002740 01  REPORT-HEADING-1.
+002750     05  FILLER            PIC X(10) VALUE 'STUDENT'.
+002760     05  FILLER            PIC X(15) VALUE 'ROSTER REPORT'.
+002770     05  FILLER            PIC X(10) VALUE 'RUN DATE:'.
+002780     05  RH1-RUN-DATE      PIC X(10).
+002790     05  FILLER            PIC X(10) VALUE SPACES.
+002800     05  FILLER            PIC X(06) VALUE 'PAGE:'.
+002810     05  RH1-PAGE-NO       PIC ZZZZ9.
+002820
+002830 01  REPORT-HEADING-2.
+002840     05  FILLER            PIC X(10) VALUE 'STUDENT ID'.
+002850     05  FILLER            PIC X(05) VALUE SPACES.
+002860     05  FILLER            PIC X(25) VALUE 'NAME'.
+002870     05  FILLER            PIC X(05) VALUE SPACES.
+002880     05  FILLER            PIC X(17) VALUE 'FLAG1 FLAG2 FLAG3'.
+002890
+002900 01  REPORT-DETAIL-LINE.
+002910     05  RD-STUDENT-ID            PIC ZZZZ9.
+002920     05  FILLER                   PIC X(05)   VALUE SPACES.
+002930     05  RD-NAME                  PIC X(25).
+002940     05  FILLER                   PIC X(05)   VALUE SPACES.
+002950     05  RD-FLAG1                 PIC X(01).
+002960     05  FILLER                   PIC X(06)   VALUE SPACES.
+002970     05  RD-FLAG2                 PIC X(01).
+002980     05  FILLER                   PIC X(06)   VALUE SPACES.
+002990     05  RD-FLAG3                 PIC X(01).
+003000
+003010 01  REPORT-TRAILER-LINE.
+003020     05  FILLER                   PIC X(30)   VALUE
+003030             'TOTAL STUDENT RECORDS READ:'.
+003040     05  RT-RECORD-COUNT          PIC Z,ZZZ,ZZ9.
+003050
+003060 01  REPORT-TRAILER-LINE-2.
+003070     05  FILLER            PIC X(30) VALUE
+003080             'TOTAL RECORDS REJECTED:'.
+003090     05  RT-REJECT-COUNT   PIC Z,ZZZ,ZZ9.
+003100
+003110 01  EXCEPT-HEADING-1.
+003120     05  FILLER            PIC X(10) VALUE 'STUDENT'.
+003130     05  FILLER            PIC X(18) VALUE 'EXCEPTION LISTING'.
+003140     05  FILLER            PIC X(10) VALUE 'RUN DATE:'.
+003150     05  EH1-RUN-DATE      PIC X(10).
+003160     05  FILLER            PIC X(10) VALUE SPACES.
+003170     05  FILLER            PIC X(06) VALUE 'PAGE:'.
+003180     05  EH1-PAGE-NO       PIC ZZZZ9.
+003190
+003200 01  EXCEPT-HEADING-2.
+003210     05  FILLER            PIC X(10) VALUE 'STUDENT ID'.
+003220     05  FILLER            PIC X(05) VALUE SPACES.
+003230     05  FILLER            PIC X(25) VALUE 'NAME'.
+003240     05  FILLER            PIC X(05) VALUE SPACES.
+003250     05  FILLER            PIC X(30) VALUE 'REASON FOR REJECTION'.
+003260
+003270 01  EXCEPT-DETAIL-LINE.
+003280     05  ED-STUDENT-ID     PIC ZZZZ9.
+003290     05  FILLER            PIC X(05) VALUE SPACES.
+003300     05  ED-NAME           PIC X(25).
+003310     05  FILLER            PIC X(05) VALUE SPACES.
+003320     05  ED-REASON         PIC X(30).
+003330
+003340 01  EXCEPT-TRAILER-LINE.
+003350     05  FILLER            PIC X(30) VALUE
+003360             'TOTAL RECORDS REJECTED:'.
+003370     05  ET-REJECT-COUNT   PIC Z,ZZZ,ZZ9.
+003380
+003390 01  AUDIT-HEADER-LINE.
+003400     05  FILLER            PIC X(11) VALUE 'FILES RUN '.
+003410     05  AH-RUN-DATE       PIC X(10).
+003420     05  FILLER            PIC X(01) VALUE SPACES.
+003430     05  AH-RUN-TIME       PIC X(08).
+003440
+003450 01  AUDIT-TRAILER-LINE.
+003460     05  FILLER            PIC X(30) VALUE
+003470             '  RECORDS READ:'.
+003480     05  AT-RECORD-COUNT   PIC Z,ZZZ,ZZ9.
+003490     05  FILLER            PIC X(20) VALUE
+003500             '  RECORDS REJECTED:'.
+003510     05  AT-REJECT-COUNT   PIC Z,ZZZ,ZZ9.
+003520     05  FILLER            PIC X(20) VALUE
+003530             '  STATUS:'.
+003540     05  AT-STATUS         PIC X(11).
+003550
+003560 01  AUDIT-STATS-LINE.
+003570     05  FILLER            PIC X(14) VALUE
+003580             '  START TIME:'.
+003590     05  AS-START-TIME     PIC X(08).
+003600     05  FILLER            PIC X(12) VALUE
+003610             '  END TIME:'.
+003620     05  AS-END-TIME       PIC X(08).
+003630     05  FILLER            PIC X(17) VALUE
+003640             '  ELAPSED SECS:'.
+003650     05  AS-ELAPSED-SECS   PIC ZZZ,ZZ9.99.
+003660     05  FILLER            PIC X(16) VALUE
+003670             '  RECORDS/SEC:'.
+003680     05  AS-THROUGHPUT     PIC ZZZ,ZZ9.99.
+003690
+003700 01  FLAGSUM-HEADING-1.
+003710     05  FILLER            PIC X(25) VALUE 'STUDENT'.
+003720     05  FILLER            PIC X(35) VALUE
+003730         'FLAG1/FLAG2/FLAG3 SUMMARY REPORT'.
+003740     05  FILLER            PIC X(10) VALUE 'RUN DATE:'.
+003750     05  FS1-RUN-DATE      PIC X(10).
+003760
+003770 01  FLAGSUM-HEADING-2.
+003780     05  FILLER            PIC X(08) VALUE 'FLAG1'.
+003790     05  FILLER            PIC X(08) VALUE 'FLAG2'.
+003800     05  FILLER            PIC X(08) VALUE 'FLAG3'.
+003810     05  FILLER            PIC X(10) VALUE SPACES.
+003820     05  FILLER            PIC X(16) VALUE 'STUDENT COUNT'.
+003830
+003840 01  FLAGSUM-DETAIL-LINE.
+003850     05  FS-FLAG1          PIC X(08).
+003860     05  FS-FLAG2          PIC X(08).
+003870     05  FS-FLAG3          PIC X(08).
+003880     05  FILLER            PIC X(10) VALUE SPACES.
+003890     05  FS-COUNT          PIC Z,ZZZ,ZZ9.
+003900
+003910 01  FLAGSUM-TRAILER-LINE.
+003920     05  FILLER            PIC X(33) VALUE
+003930             'GRAND TOTAL STUDENTS SUMMARIZED:'.
+003940     05  FS-GRAND-TOTAL    PIC Z,ZZZ,ZZ9.
+003950
+003960 PROCEDURE DIVISION.
+003970
+003980 0000-MAINLINE.
+003990     PERFORM 1000-INITIALIZE
+004000         THRU 1000-INITIALIZE-EXIT.
+004010
+004020     PERFORM 2000-PROCESS-STUDENT
+004030         THRU 2000-PROCESS-STUDENT-EXIT
+004040         UNTIL WS-EOF.
+004050
+004060     PERFORM 9000-TERMINATE
+004070         THRU 9000-TERMINATE-EXIT.
+004080
+004090     GOBACK.
+004100
+004110*****************************************************************
+004120* 1000-INITIALIZE - OPEN FILES, ESTABLISH RUN DATE, PRINT THE    *
+004130*                   FIRST PAGE OF HEADINGS.                     *
+004140*****************************************************************
+004150 1000-INITIALIZE.
+004160     PERFORM 1100-CHECK-RESTART
+004170         THRU 1100-CHECK-RESTART-EXIT.
+004180
+004190     PERFORM 1050-SORT-STUDENT-EXTRACT
+004200         THRU 1050-SORT-STUDENT-EXTRACT-EXIT.
+004210
+004220     IF WS-STUDENT-FILE-STATUS NOT = '00'
+004230         DISPLAY 'FILES - UNABLE TO OPEN STUDENT MASTER, '
+004240             'FILE STATUS = ' WS-STUDENT-FILE-STATUS
+004250         MOVE 16 TO RETURN-CODE
+004260         GOBACK
+004270     END-IF.
+004280
+004290     OPEN INPUT SORTED-STUDENT.
+004300     IF WS-SORTED-STUDENT-FILE-STATUS NOT = '00'
+004310         DISPLAY 'FILES - UNABLE TO OPEN SORTED STUDENT EXTRACT, '
+004320             'FILE STATUS = ' WS-SORTED-STUDENT-FILE-STATUS
+004330         MOVE 16 TO RETURN-CODE
+004340         GOBACK
+004350     END-IF.
+004360
+004370     IF WS-RESTART-RUN
+004380         OPEN EXTEND ROSTER-RPT
+004390         OPEN EXTEND EXCEPT-RPT
+004400         MOVE SPACES TO ROSTER-LINE
+004410         WRITE ROSTER-LINE
+004420         STRING '** RESTART RUN - RESUMING AFTER STUDENT ID '
+004430             WS-CKPT-LAST-ID DELIMITED BY SIZE
+004440             ' **' DELIMITED BY SIZE
+004450             INTO ROSTER-LINE
+004460         END-STRING
+004470         WRITE ROSTER-LINE
+004480         WRITE EXCEPT-LINE FROM ROSTER-LINE
+004490     ELSE
+004500         OPEN OUTPUT ROSTER-RPT
+004510         OPEN OUTPUT EXCEPT-RPT
+004520     END-IF.
+004530
+004540     OPEN EXTEND AUDIT-LOG.
+004550     OPEN OUTPUT FLAGSUM-RPT.
+004560
+004570     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+004580     MOVE WS-RUN-MM TO WS-RUN-DATE-PRINT(1:2).
+004590     MOVE '/' TO WS-RUN-DATE-PRINT(3:1).
+004600     MOVE WS-RUN-DD TO WS-RUN-DATE-PRINT(4:2).
+004610     MOVE '/' TO WS-RUN-DATE-PRINT(6:1).
+004620     MOVE WS-RUN-YYYY TO WS-RUN-DATE-PRINT(7:4).
+004630
+004640     ACCEPT WS-RUN-TIME FROM TIME.
+004650     MOVE WS-RUN-HH TO WS-RUN-TIME-PRINT(1:2).
+004660     MOVE ':' TO WS-RUN-TIME-PRINT(3:1).
+004670     MOVE WS-RUN-MIN TO WS-RUN-TIME-PRINT(4:2).
+004680     MOVE ':' TO WS-RUN-TIME-PRINT(6:1).
+004690     MOVE WS-RUN-SEC TO WS-RUN-TIME-PRINT(7:2).
+004700
+004710     PERFORM 3000-WRITE-REPORT-HEADERS
+004720         THRU 3000-WRITE-REPORT-HEADERS-EXIT.
+004730     PERFORM 3100-WRITE-EXCEPT-HEADERS
+004740         THRU 3100-WRITE-EXCEPT-HEADERS-EXIT.
+004750     PERFORM 3200-WRITE-AUDIT-HEADER
+004760         THRU 3200-WRITE-AUDIT-HEADER-EXIT.
+004770 1000-INITIALIZE-EXIT.
+004780     EXIT.
+004790
+004800*****************************************************************
+004810* 1050-SORT-STUDENT-EXTRACT - EXTRACT THE STUDENT MASTER AND      *
+004820*                             SORT IT BY STUDENT-ID INTO          *
+004830*                             SORTED-STUDENT, WHICH THE MAIN      *
+004840*                             READ LOOP THEN PROCESSES.           *
+004850*****************************************************************
+004860 1050-SORT-STUDENT-EXTRACT.
+004870     SORT SORT-WORK-FILE
+004880         ON ASCENDING KEY SD-STUDENT-ID
+004890         INPUT PROCEDURE IS 1060-RELEASE-STUDENT-RECORDS
+004900         GIVING SORTED-STUDENT.
+004910 1050-SORT-STUDENT-EXTRACT-EXIT.
+004920     EXIT.
+004930
+004940*****************************************************************
+004950* 1060-RELEASE-STUDENT-RECORDS - OPEN THE STUDENT MASTER AND      *
+004960*                                RELEASE EVERY RECORD TO THE      *
+004970*                                SORT.                            *
+004980*****************************************************************
+004990 1060-RELEASE-STUDENT-RECORDS.
+005000     OPEN INPUT STUDENT.
+005010     IF WS-STUDENT-FILE-STATUS = '00'
+005020         PERFORM 1070-RELEASE-ONE-RECORD
+005030             THRU 1070-RELEASE-ONE-RECORD-EXIT
+005040             UNTIL WS-SORT-EOF
+005050         CLOSE STUDENT
+005060     END-IF.
+005070 1060-RELEASE-STUDENT-RECORDS-EXIT.
+005080     EXIT.
+005090
+005100*****************************************************************
+005110* 1070-RELEASE-ONE-RECORD - RELEASE ONE STUDENT RECORD TO THE     *
+005120*                           SORT WORK FILE.                      *
+005130*****************************************************************
+005140 1070-RELEASE-ONE-RECORD.
+005150     READ STUDENT INTO WS-STUDENT
+005160         AT END
+005170             SET WS-SORT-EOF TO TRUE
+005180             GO TO 1070-RELEASE-ONE-RECORD-EXIT
+005190     END-READ.
+005200
+005210     MOVE WS-STUDENT-ID TO SD-STUDENT-ID.
+005220     MOVE WS-NAME TO SD-STUDENT-NAME.
+005230     MOVE WS-FLAG1 TO SD-FLAG1.
+005240     MOVE WS-FLAG2 TO SD-FLAG2.
+005250     MOVE WS-FLAG3 TO SD-FLAG3.
+005260     RELEASE SD-STUDENT-RECORD.
+005270 1070-RELEASE-ONE-RECORD-EXIT.
+005280     EXIT.
+005290
+005300*****************************************************************
+005310* 1100-CHECK-RESTART - LOOK FOR A CHECKPOINT LEFT BY A PRIOR RUN *
+005320*                      THAT DID NOT COMPLETE.  IF ONE IS FOUND,  *
+005330*                      PICK UP WHERE THAT RUN LEFT OFF.          *
+005340*****************************************************************
+005350 1100-CHECK-RESTART.
+005360     OPEN INPUT CHECKPOINT-FILE.
+005370     IF WS-CKPT-FILE-STATUS = '00'
+005380         READ CHECKPOINT-FILE
+005390             AT END
+005400                 CONTINUE
+005410             NOT AT END
+005420                 IF CKPT-STATUS = 'R'
+005430                     SET WS-RESTART-RUN TO TRUE
+005440                     SET WS-SKIPPING-TO-CKPT TO TRUE
+005450                     MOVE CKPT-LAST-ID TO WS-CKPT-LAST-ID
+005460                     MOVE CKPT-RECORD-COUNT TO WS-RECORD-COUNT
+005470                     MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+005480                     MOVE CKPT-PAGE-COUNT TO WS-PAGE-COUNT
+005490                     MOVE CKPT-EXCEPT-PAGE-COUNT
+005500                         TO WS-EXCEPT-PAGE-COUNT
+005510                     PERFORM 1120-RESTORE-ONE-FLAG-COMBO
+005520                         THRU 1120-RESTORE-ONE-FLAG-COMBO-EXIT
+005530                         VARYING WS-FC-SUB FROM 1 BY 1
+005540                         UNTIL WS-FC-SUB > 8
+005550                 END-IF
+005560         END-READ
+005570         CLOSE CHECKPOINT-FILE
+005580     END-IF.
+005590 1100-CHECK-RESTART-EXIT.
+005600     EXIT.
+005610
+005620*****************************************************************
+005630* 1120-RESTORE-ONE-FLAG-COMBO - RESTORE ONE FLAG1/FLAG2/FLAG3     *
+005640*                               COMBINATION COUNT FROM THE        *
+005650*                               CHECKPOINT SO A RESTARTED RUN'S   *
+005660*                               FLAGSUM-RPT GRAND TOTAL STILL     *
+005670*                               COVERS THE RECORDS PROCESSED      *
+005680*                               BEFORE THE RESTART.               *
+005690*****************************************************************
+005700 1120-RESTORE-ONE-FLAG-COMBO.
+005710     MOVE CKPT-FC-COUNT(WS-FC-SUB) TO WS-FC-COUNT(WS-FC-SUB).
+005720 1120-RESTORE-ONE-FLAG-COMBO-EXIT.
+005730     EXIT.
+005740
+005750*****************************************************************
+005760* 1130-SAVE-ONE-FLAG-COMBO - SAVE ONE FLAG1/FLAG2/FLAG3           *
+005770*                            COMBINATION COUNT TO THE CHECKPOINT  *
+005780*                            RECORD SO A RESTARTED RUN CAN PICK   *
+005790*                            THE FLAGSUM-RPT TALLY BACK UP.       *
+005800*****************************************************************
+005810 1130-SAVE-ONE-FLAG-COMBO.
+005820     MOVE WS-FC-COUNT(WS-FC-SUB) TO CKPT-FC-COUNT(WS-FC-SUB).
+005830 1130-SAVE-ONE-FLAG-COMBO-EXIT.
+005840     EXIT.
+005850
+005860*****************************************************************
+005870* 2000-PROCESS-STUDENT - READ ONE STUDENT RECORD AND PRINT IT.   *
+005880*****************************************************************
+005890 2000-PROCESS-STUDENT.
+005900     READ SORTED-STUDENT INTO WS-STUDENT
+005910         AT END
+005920             SET WS-EOF TO TRUE
+005930             GO TO 2000-PROCESS-STUDENT-EXIT
+005940     END-READ.
+005950
+005960     IF WS-SKIPPING-TO-CKPT
+005970         IF WS-STUDENT-ID <= WS-CKPT-LAST-ID
+005980             GO TO 2000-PROCESS-STUDENT-EXIT
+005990         ELSE
+006000             MOVE 'N' TO WS-SKIPPING-SW
+006010         END-IF
+006020     END-IF.
+006030
+006040     ADD 1 TO WS-RECORD-COUNT.
+006050     ADD 1 TO WS-SEGMENT-RECORD-COUNT.
+006060     ADD 1 TO WS-CKPT-COUNTER.
+006070
+006080     PERFORM 2200-VALIDATE-STUDENT-RECORD
+006090         THRU 2200-VALIDATE-STUDENT-RECORD-EXIT.
+006100
+006110     IF WS-RECORD-INVALID
+006120         ADD 1 TO WS-REJECT-COUNT
+006130         PERFORM 2400-WRITE-EXCEPTION-LINE
+006140             THRU 2400-WRITE-EXCEPTION-LINE-EXIT
+006150         PERFORM 2600-CHECKPOINT-IF-DUE
+006160             THRU 2600-CHECKPOINT-IF-DUE-EXIT
+006170         GO TO 2000-PROCESS-STUDENT-EXIT
+006180     END-IF.
+006190
+006200     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+006210         PERFORM 3000-WRITE-REPORT-HEADERS
+006220             THRU 3000-WRITE-REPORT-HEADERS-EXIT
+006230     END-IF.
+006240
+006250     PERFORM 2700-TALLY-FLAG-COMBO
+006260         THRU 2700-TALLY-FLAG-COMBO-EXIT.
+006270
+006280     PERFORM 2300-WRITE-DETAIL-LINE
+006290         THRU 2300-WRITE-DETAIL-LINE-EXIT.
+006300
+006310     PERFORM 2600-CHECKPOINT-IF-DUE
+006320         THRU 2600-CHECKPOINT-IF-DUE-EXIT.
+006330 2000-PROCESS-STUDENT-EXIT.
+006340     EXIT.
+006350
+006360*****************************************************************
+006370* 2600-CHECKPOINT-IF-DUE - EVERY WS-CHECKPOINT-INTERVAL RECORDS, *
+006380*                          SAVE OUR POSITION SO AN OPERATOR CAN  *
+006390*                          RESTART THIS RUN WITHOUT STARTING     *
+006400*                          OVER FROM THE TOP OF THE FILE.        *
+006410*****************************************************************
+006420 2600-CHECKPOINT-IF-DUE.
+006430     IF WS-CKPT-COUNTER < WS-CHECKPOINT-INTERVAL
+006440         GO TO 2600-CHECKPOINT-IF-DUE-EXIT
+006450     END-IF.
+006460
+006470     OPEN OUTPUT CHECKPOINT-FILE.
+006480     MOVE 'R' TO CKPT-STATUS.
+006490     MOVE WS-STUDENT-ID TO CKPT-LAST-ID.
+006500     MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT.
+006510     MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT.
+006520     MOVE WS-PAGE-COUNT TO CKPT-PAGE-COUNT.
+006530     MOVE WS-EXCEPT-PAGE-COUNT TO CKPT-EXCEPT-PAGE-COUNT.
+006540     PERFORM 1130-SAVE-ONE-FLAG-COMBO
+006550         THRU 1130-SAVE-ONE-FLAG-COMBO-EXIT
+006560         VARYING WS-FC-SUB FROM 1 BY 1
+006570         UNTIL WS-FC-SUB > 8.
+006580     WRITE CHECKPOINT-RECORD.
+006590     CLOSE CHECKPOINT-FILE.
+006600     MOVE ZERO TO WS-CKPT-COUNTER.
+006610 2600-CHECKPOINT-IF-DUE-EXIT.
+006620     EXIT.
+006630
+006640*****************************************************************
+006650* 2700-TALLY-FLAG-COMBO - BUMP THE COUNT FOR THIS RECORD'S       *
+006660*                         FLAG1/FLAG2/FLAG3 COMBINATION SO THE   *
+006670*                         CONTROL-BREAK SUMMARY CAN BE PRINTED   *
+006680*                         AT END OF RUN.                        *
+006690*****************************************************************
+006700 2700-TALLY-FLAG-COMBO.
+006710     MOVE ZERO TO WS-FC-SUB.
+006720     IF WS-FLAG1 = 'Y'
+006730         ADD 4 TO WS-FC-SUB
+006740     END-IF.
+006750     IF WS-FLAG2 = 'Y'
+006760         ADD 2 TO WS-FC-SUB
+006770     END-IF.
+006780     IF WS-FLAG3 = 'Y'
+006790         ADD 1 TO WS-FC-SUB
+006800     END-IF.
+006810
+006820     ADD 1 TO WS-FC-SUB.
+006830     ADD 1 TO WS-FC-COUNT(WS-FC-SUB).
+006840 2700-TALLY-FLAG-COMBO-EXIT.
+006850     EXIT.
+006860
+006870*****************************************************************
+006880* 2200-VALIDATE-STUDENT-RECORD - EDIT THE STUDENT-ID, NAME AND   *
+006890*                                FLAGS ON THE RECORD JUST READ.  *
+006900*****************************************************************
+006910 2200-VALIDATE-STUDENT-RECORD.
+006920     SET WS-RECORD-VALID TO TRUE.
+006930     MOVE SPACES TO WS-REJECT-REASON.
+006940
+006950     IF WS-STUDENT-ID IS NOT NUMERIC
+006960         SET WS-RECORD-INVALID TO TRUE
+006970         MOVE 'STUDENT ID NOT NUMERIC' TO WS-REJECT-REASON
+006980         GO TO 2200-VALIDATE-STUDENT-RECORD-EXIT
+006990     END-IF.
+007000
+007010     IF WS-STUDENT-ID = ZERO
+007020         SET WS-RECORD-INVALID TO TRUE
+007030         MOVE 'STUDENT ID IS ZERO' TO WS-REJECT-REASON
+007040         GO TO 2200-VALIDATE-STUDENT-RECORD-EXIT
+007050     END-IF.
+007060
+007070     IF WS-NAME = SPACES
+007080         SET WS-RECORD-INVALID TO TRUE
+007090         MOVE 'NAME IS BLANK' TO WS-REJECT-REASON
+007100         GO TO 2200-VALIDATE-STUDENT-RECORD-EXIT
+007110     END-IF.
+007120
+007130     IF WS-FLAG1 NOT = 'Y' AND WS-FLAG1 NOT = 'N'
+007140         SET WS-RECORD-INVALID TO TRUE
+007150         MOVE 'FLAG1 NOT Y OR N' TO WS-REJECT-REASON
+007160         GO TO 2200-VALIDATE-STUDENT-RECORD-EXIT
+007170     END-IF.
+007180
+007190     IF WS-FLAG2 NOT = 'Y' AND WS-FLAG2 NOT = 'N'
+007200         SET WS-RECORD-INVALID TO TRUE
+007210         MOVE 'FLAG2 NOT Y OR N' TO WS-REJECT-REASON
+007220         GO TO 2200-VALIDATE-STUDENT-RECORD-EXIT
+007230     END-IF.
+007240
+007250     IF WS-FLAG3 NOT = 'Y' AND WS-FLAG3 NOT = 'N'
+007260         SET WS-RECORD-INVALID TO TRUE
+007270         MOVE 'FLAG3 NOT Y OR N' TO WS-REJECT-REASON
+007280     END-IF.
+007290 2200-VALIDATE-STUDENT-RECORD-EXIT.
+007300     EXIT.
+007310
+007320*****************************************************************
+007330* 2400-WRITE-EXCEPTION-LINE - FORMAT AND PRINT ONE EXCEPTION     *
+007340*                             LISTING LINE.                     *
+007350*****************************************************************
+007360 2400-WRITE-EXCEPTION-LINE.
+007370     IF WS-EXCEPT-LINE-COUNT >= WS-LINES-PER-PAGE
+007380         PERFORM 3100-WRITE-EXCEPT-HEADERS
+007390             THRU 3100-WRITE-EXCEPT-HEADERS-EXIT
+007400     END-IF.
+007410
+007420     MOVE SPACES TO EXCEPT-DETAIL-LINE.
+007430     MOVE WS-STUDENT-ID TO ED-STUDENT-ID.
+007440     MOVE WS-NAME TO ED-NAME.
+007450     MOVE WS-REJECT-REASON TO ED-REASON.
+007460
+007470     WRITE EXCEPT-LINE FROM EXCEPT-DETAIL-LINE.
+007480     ADD 1 TO WS-EXCEPT-LINE-COUNT.
+007490 2400-WRITE-EXCEPTION-LINE-EXIT.
+007500     EXIT.
+007510
+007520*****************************************************************
+007530* 3100-WRITE-EXCEPT-HEADERS - START A NEW PAGE OF THE EXCEPTION  *
+007540*                             LISTING.                          *
+007550*****************************************************************
+007560 3100-WRITE-EXCEPT-HEADERS.
+007570     ADD 1 TO WS-EXCEPT-PAGE-COUNT.
+007580     MOVE WS-RUN-DATE-PRINT TO EH1-RUN-DATE.
+007590     MOVE WS-EXCEPT-PAGE-COUNT TO EH1-PAGE-NO.
+007600
+007610     IF WS-EXCEPT-PAGE-COUNT > 1
+007620         MOVE SPACES TO EXCEPT-LINE
+007630         WRITE EXCEPT-LINE
+007640     END-IF.
+007650
+007660     WRITE EXCEPT-LINE FROM EXCEPT-HEADING-1.
+007670     MOVE SPACES TO EXCEPT-LINE.
+007680     WRITE EXCEPT-LINE.
+007690     WRITE EXCEPT-LINE FROM EXCEPT-HEADING-2.
+007700     MOVE SPACES TO EXCEPT-LINE.
+007710     WRITE EXCEPT-LINE.
+007720
+007730     MOVE ZERO TO WS-EXCEPT-LINE-COUNT.
+007740 3100-WRITE-EXCEPT-HEADERS-EXIT.
+007750     EXIT.
+007760
+007770*****************************************************************
+007780* 3200-WRITE-AUDIT-HEADER - RECORD THAT THIS RUN STARTED, IN THE *
+007790*                           PERSISTENT AUDIT LOG.                *
+007800*****************************************************************
+007810 3200-WRITE-AUDIT-HEADER.
+007820     MOVE WS-RUN-DATE-PRINT TO AH-RUN-DATE.
+007830     MOVE WS-RUN-TIME-PRINT TO AH-RUN-TIME.
+007840     WRITE AUDIT-LINE FROM AUDIT-HEADER-LINE.
+007850 3200-WRITE-AUDIT-HEADER-EXIT.
+007860     EXIT.
+007870
+007880*****************************************************************
+007890* 3300-WRITE-FLAG-SUMMARY-REPORT - PRINT THE FLAG1/FLAG2/FLAG3   *
+007900*                                  CONTROL-BREAK SUMMARY - ONE    *
+007910*                                  LINE PER COMBINATION, WITH A   *
+007920*                                  GRAND TOTAL TRAILER.           *
+007930*****************************************************************
+007940 3300-WRITE-FLAG-SUMMARY-REPORT.
+007950     MOVE WS-RUN-DATE-PRINT TO FS1-RUN-DATE.
+007960     WRITE FLAGSUM-LINE FROM FLAGSUM-HEADING-1.
+007970     MOVE SPACES TO FLAGSUM-LINE.
+007980     WRITE FLAGSUM-LINE.
+007990     WRITE FLAGSUM-LINE FROM FLAGSUM-HEADING-2.
+008000     MOVE SPACES TO FLAGSUM-LINE.
+008010     WRITE FLAGSUM-LINE.
+008020
+008030     MOVE ZERO TO WS-FC-GRAND-TOTAL.
+008040     PERFORM 3310-WRITE-ONE-FLAG-COMBO-LINE
+008050         THRU 3310-WRITE-ONE-FLAG-COMBO-LINE-EXIT
+008060         VARYING WS-FC-SUB FROM 1 BY 1
+008070         UNTIL WS-FC-SUB > 8.
+008080
+008090     MOVE SPACES TO FLAGSUM-LINE.
+008100     WRITE FLAGSUM-LINE.
+008110     MOVE WS-FC-GRAND-TOTAL TO FS-GRAND-TOTAL.
+008120     WRITE FLAGSUM-LINE FROM FLAGSUM-TRAILER-LINE.
+008130 3300-WRITE-FLAG-SUMMARY-REPORT-EXIT.
+008140     EXIT.
+008150
+008160*****************************************************************
+008170* 3310-WRITE-ONE-FLAG-COMBO-LINE - FORMAT AND PRINT THE COUNT     *
+008180*                                  FOR ONE FLAG COMBINATION.      *
+008190*****************************************************************
+008200 3310-WRITE-ONE-FLAG-COMBO-LINE.
+008210     MOVE SPACES TO FLAGSUM-DETAIL-LINE.
+008220     MOVE WS-FCL-FLAG1(WS-FC-SUB) TO FS-FLAG1.
+008230     MOVE WS-FCL-FLAG2(WS-FC-SUB) TO FS-FLAG2.
+008240     MOVE WS-FCL-FLAG3(WS-FC-SUB) TO FS-FLAG3.
+008250     MOVE WS-FC-COUNT(WS-FC-SUB) TO FS-COUNT.
+008260     ADD WS-FC-COUNT(WS-FC-SUB) TO WS-FC-GRAND-TOTAL.
+008270     WRITE FLAGSUM-LINE FROM FLAGSUM-DETAIL-LINE.
+008280 3310-WRITE-ONE-FLAG-COMBO-LINE-EXIT.
+008290     EXIT.
+008300
+008310*****************************************************************
+008320* 2300-WRITE-DETAIL-LINE - FORMAT AND PRINT ONE DETAIL LINE.     *
+008330*****************************************************************
+008340 2300-WRITE-DETAIL-LINE.
+008350     MOVE SPACES TO REPORT-DETAIL-LINE.
+008360     MOVE WS-STUDENT-ID TO RD-STUDENT-ID.
+008370     MOVE WS-NAME TO RD-NAME.
+008380     MOVE WS-FLAG1 TO RD-FLAG1.
+008390     MOVE WS-FLAG2 TO RD-FLAG2.
+008400     MOVE WS-FLAG3 TO RD-FLAG3.
+008410
+008420     WRITE ROSTER-LINE FROM REPORT-DETAIL-LINE.
+008430     ADD 1 TO WS-LINE-COUNT.
+008440 2300-WRITE-DETAIL-LINE-EXIT.
+008450     EXIT.
+008460
+008470*****************************************************************
+008480* 3000-WRITE-REPORT-HEADERS - START A NEW PAGE OF THE ROSTER.    *
+008490*****************************************************************
+008500 3000-WRITE-REPORT-HEADERS.
+008510     ADD 1 TO WS-PAGE-COUNT.
+008520     MOVE WS-RUN-DATE-PRINT TO RH1-RUN-DATE.
+008530     MOVE WS-PAGE-COUNT TO RH1-PAGE-NO.
+008540
+008550     IF WS-PAGE-COUNT > 1
+008560         MOVE SPACES TO ROSTER-LINE
+008570         WRITE ROSTER-LINE
+008580     END-IF.
+008590
+008600     WRITE ROSTER-LINE FROM REPORT-HEADING-1.
+008610     MOVE SPACES TO ROSTER-LINE.
+008620     WRITE ROSTER-LINE.
+008630     WRITE ROSTER-LINE FROM REPORT-HEADING-2.
+008640     MOVE SPACES TO ROSTER-LINE.
+008650     WRITE ROSTER-LINE.
+008660
+008670     MOVE ZERO TO WS-LINE-COUNT.
+008680 3000-WRITE-REPORT-HEADERS-EXIT.
+008690     EXIT.
+008700
+008710*****************************************************************
+008720* 9000-TERMINATE - PRINT THE TRAILER AND CLOSE THE FILES.        *
+008730*****************************************************************
+008740 9000-TERMINATE.
+008750     MOVE SPACES TO ROSTER-LINE.
+008760     WRITE ROSTER-LINE.
+008770     MOVE WS-RECORD-COUNT TO RT-RECORD-COUNT.
+008780     WRITE ROSTER-LINE FROM REPORT-TRAILER-LINE.
+008790     MOVE WS-REJECT-COUNT TO RT-REJECT-COUNT.
+008800     WRITE ROSTER-LINE FROM REPORT-TRAILER-LINE-2.
+008810
+008820     MOVE SPACES TO EXCEPT-LINE.
+008830     WRITE EXCEPT-LINE.
+008840     MOVE WS-REJECT-COUNT TO ET-REJECT-COUNT.
+008850     WRITE EXCEPT-LINE FROM EXCEPT-TRAILER-LINE.
+008860
+008870     OPEN OUTPUT CHECKPOINT-FILE.
+008880     MOVE 'C' TO CKPT-STATUS.
+008890     MOVE WS-STUDENT-ID TO CKPT-LAST-ID.
+008900     MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT.
+008910     MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT.
+008920     MOVE WS-PAGE-COUNT TO CKPT-PAGE-COUNT.
+008930     MOVE WS-EXCEPT-PAGE-COUNT TO CKPT-EXCEPT-PAGE-COUNT.
+008940     PERFORM 1130-SAVE-ONE-FLAG-COMBO
+008950         THRU 1130-SAVE-ONE-FLAG-COMBO-EXIT
+008960         VARYING WS-FC-SUB FROM 1 BY 1
+008970         UNTIL WS-FC-SUB > 8.
+008980     WRITE CHECKPOINT-RECORD.
+008990     CLOSE CHECKPOINT-FILE.
+009000
+009010     CLOSE SORTED-STUDENT.
+009020     CLOSE ROSTER-RPT.
+009030     CLOSE EXCEPT-RPT.
+009040
+009050     IF WS-REJECT-COUNT > ZERO
+009060         MOVE 4 TO RETURN-CODE
+009070     ELSE
+009080         MOVE 0 TO RETURN-CODE
+009090     END-IF.
+009100
+009110     MOVE WS-RECORD-COUNT TO AT-RECORD-COUNT.
+009120     MOVE WS-REJECT-COUNT TO AT-REJECT-COUNT.
+009130     MOVE 'COMPLETE' TO AT-STATUS.
+009140     WRITE AUDIT-LINE FROM AUDIT-TRAILER-LINE.
+009150     PERFORM 9100-COMPUTE-RUN-STATS
+009160         THRU 9100-COMPUTE-RUN-STATS-EXIT.
+009170     WRITE AUDIT-LINE FROM AUDIT-STATS-LINE.
+009180     CLOSE AUDIT-LOG.
+009190
+009200     PERFORM 3300-WRITE-FLAG-SUMMARY-REPORT
+009210         THRU 3300-WRITE-FLAG-SUMMARY-REPORT-EXIT.
+009220     CLOSE FLAGSUM-RPT.
+009230 9000-TERMINATE-EXIT.
+009240     EXIT.
+009250
+009260*****************************************************************
+009270* 9100-COMPUTE-RUN-STATS - COMPUTE ELAPSED RUN TIME AND          *
+009280*                          RECORDS-PER-SECOND THROUGHPUT FOR THE *
+009290*                          AUDIT LOG, USING THE RUN-START TIME   *
+009300*                          CAPTURED IN 1000-INITIALIZE AND THE   *
+009310*                          CURRENT TIME OF DAY.                  *
+009320*****************************************************************
+009330 9100-COMPUTE-RUN-STATS.
+009340     MOVE WS-RUN-TIME-PRINT TO AS-START-TIME.
+009350
+009360     ACCEPT WS-END-TIME FROM TIME.
+009370     MOVE WS-END-HH TO WS-END-TIME-PRINT(1:2).
+009380     MOVE ':' TO WS-END-TIME-PRINT(3:1).
+009390     MOVE WS-END-MIN TO WS-END-TIME-PRINT(4:2).
+009400     MOVE ':' TO WS-END-TIME-PRINT(6:1).
+009410     MOVE WS-END-SEC TO WS-END-TIME-PRINT(7:2).
+009420     MOVE WS-END-TIME-PRINT TO AS-END-TIME.
+009430
+009440     COMPUTE WS-START-HUNDREDTHS-TOT =
+009450         (WS-RUN-HH * 360000) + (WS-RUN-MIN * 6000) +
+009460         (WS-RUN-SEC * 100) + WS-RUN-HUNDREDTHS.
+009470     COMPUTE WS-END-HUNDREDTHS-TOT =
+009480         (WS-END-HH * 360000) + (WS-END-MIN * 6000) +
+009490         (WS-END-SEC * 100) + WS-END-HUNDREDTHS.
+009500
+009510     IF WS-END-HUNDREDTHS-TOT < WS-START-HUNDREDTHS-TOT
+009520         COMPUTE WS-ELAPSED-HUNDREDTHS =
+009530             WS-END-HUNDREDTHS-TOT - WS-START-HUNDREDTHS-TOT
+009540                 + WS-DAY-HUNDREDTHS
+009550     ELSE
+009560         COMPUTE WS-ELAPSED-HUNDREDTHS =
+009570             WS-END-HUNDREDTHS-TOT - WS-START-HUNDREDTHS-TOT
+009580     END-IF.
+009590
+009600     COMPUTE WS-ELAPSED-SECONDS = WS-ELAPSED-HUNDREDTHS / 100.
+009610     MOVE WS-ELAPSED-SECONDS TO WS-ELAPSED-SECONDS-PRINT.
+009620     MOVE WS-ELAPSED-SECONDS TO AS-ELAPSED-SECS.
+009630
+009640     IF WS-ELAPSED-SECONDS > ZERO
+009650         COMPUTE WS-THROUGHPUT ROUNDED =
+009660             WS-SEGMENT-RECORD-COUNT / WS-ELAPSED-SECONDS
+009670     ELSE
+009680         MOVE WS-SEGMENT-RECORD-COUNT TO WS-THROUGHPUT
+009690     END-IF.
+009700     MOVE WS-THROUGHPUT TO WS-THROUGHPUT-PRINT.
+009710     MOVE WS-THROUGHPUT TO AS-THROUGHPUT.
+009720 9100-COMPUTE-RUN-STATS-EXIT.
+009730     EXIT.
