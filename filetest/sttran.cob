@@ -0,0 +1,402 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. STTRAN.
+000300 AUTHOR. LEGOP3.
+000400 INSTALLATION. STUDENT RECORDS SHOP.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* STTRAN                                                        *
+000900*                                                                *
+001000* DAILY TRANSACTION-DRIVEN UPDATE OF THE STUDENT MASTER.        *
+001100* READS TRANS.TXT, A LINE-SEQUENTIAL FILE OF ADD/CHANGE/DELETE   *
+001200* TRANSACTIONS KEYED BY STUDENT-ID, AND APPLIES EACH ONE TO THE  *
+001300* INDEXED STUDENT MASTER (SEE STUDENT.CPY FOR THE MASTER         *
+001400* LAYOUT).  EVERY TRANSACTION APPLIED OR REJECTED IS WRITTEN,    *
+001500* OLD VALUE AND NEW VALUE, TO TRANLOG.TXT SO ENROLLMENT CHANGES  *
+001600* ARE AUDITABLE INSTEAD OF BEING HAND-EDITED INTO THE MASTER.    *
+001700*                                                                *
+001800* TRANSACTION RECORD LAYOUT (TRANS.TXT, ONE PER LINE):           *
+001900*     POSITIONS  1- 1   TRANSACTION CODE  (A=ADD C=CHANGE        *
+002000*                                          D=DELETE)             *
+002100*     POSITIONS  2- 6   STUDENT-ID                                *
+002200*     POSITIONS  7-31   STUDENT-NAME  (IGNORED ON DELETE)         *
+002300*     POSITION  32      FLAG1         (IGNORED ON DELETE)         *
+002400*     POSITION  33      FLAG2         (IGNORED ON DELETE)         *
+002500*     POSITION  34      FLAG3         (IGNORED ON DELETE)         *
+002600*                                                                *
+002700* MOD LOG                                                        *
+002800*   2026-08-09  LEGOP3   INITIAL VERSION.                        *
+002810*   2026-08-09  LEGOP3   CLEARED THE OLD-VALUE WORKING STORAGE AT *
+002820*                        THE TOP OF EACH TRANSACTION SO A         *
+002830*                        REJECTED CHANGE/DELETE LOGS BLANKS       *
+002840*                        INSTEAD OF THE PRIOR TRANSACTION'S       *
+002850*                        LEFTOVER OLD VALUE.                      *
+002860*   2026-08-09  LEGOP3   WIDENED TL-OLD-VALUE/TL-NEW-VALUE TO 29  *
+002870*                        BYTES SO THE NAME/FLAG1/FLAG2/FLAG3      *
+002880*                        STRING NO LONGER OVERFLOWS AND DROPS     *
+002890*                        FLAG2/FLAG3 OFF THE LOG.  ALSO ADDED A   *
+002891*                        STUDENT MASTER OPEN-STATUS CHECK LIKE    *
+002892*                        STMAINT'S SO A BAD MASTER FAILS CLEANLY  *
+002893*                        INSTEAD OF ABENDING.                     *
+002894*   2026-08-09  LEGOP3   WIDENED THE TRANSACTION LOG TRAILER      *
+002895*                        COUNT FIELDS FROM SIX DIGIT POSITIONS TO *
+002896*                        SEVEN SO THEY CAN'T OVERFLOW BEFORE THE  *
+002897*                        PIC 9(07) COUNTERS THAT FEED THEM DO.    *
+002900*****************************************************************
+003000
+003100 ENVIRONMENT DIVISION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT TRANSACTION-FILE ASSIGN TO 'trans.txt'
+003500         ORGANIZATION IS LINE SEQUENTIAL.
+003600
+003700     SELECT STUDENT ASSIGN TO 'student.dat'
+003800         ORGANIZATION IS INDEXED
+003900         ACCESS MODE IS DYNAMIC
+004000         RECORD KEY IS STUDENT-ID
+004100         FILE STATUS IS WS-STUDENT-FILE-STATUS.
+004200
+004300     SELECT TRAN-LOG ASSIGN TO 'tranlog.txt'
+004400         ORGANIZATION IS LINE SEQUENTIAL.
+004500
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  TRANSACTION-FILE.
+004900 01  TRANSACTION-RECORD.
+005000     05  TR-CODE                  PIC X(01).
+005100     05  TR-STUDENT-ID            PIC 9(05).
+005200     05  TR-NAME                  PIC X(25).
+005300     05  TR-FLAG1                 PIC X(01).
+005400     05  TR-FLAG2                 PIC X(01).
+005500     05  TR-FLAG3                 PIC X(01).
+005600
+005700 FD  STUDENT.
+005800     COPY "student.cpy".
+005900
+006000 FD  TRAN-LOG.
+006100 01  TRAN-LOG-LINE                PIC X(133).
+006200
+006300 WORKING-STORAGE SECTION.
+006400 01  WS-STUDENT-FILE-STATUS       PIC X(02)   VALUE '00'.
+006500
+006600 01  WS-SWITCHES.
+006700     05  WS-EOF-SW                PIC X(01)   VALUE 'N'.
+006800         88  WS-EOF                           VALUE 'Y'.
+006900     05  WS-APPLIED-SW            PIC X(01)   VALUE 'N'.
+007000         88  WS-TRAN-APPLIED                  VALUE 'Y'.
+007100         88  WS-TRAN-REJECTED                 VALUE 'N'.
+007200
+007300 01  WS-COUNTERS.
+007400     05  WS-TRAN-READ-COUNT       PIC 9(07)   COMP VALUE ZERO.
+007500     05  WS-ADD-COUNT             PIC 9(07)   COMP VALUE ZERO.
+007600     05  WS-CHANGE-COUNT          PIC 9(07)   COMP VALUE ZERO.
+007700     05  WS-DELETE-COUNT          PIC 9(07)   COMP VALUE ZERO.
+007800     05  WS-REJECT-COUNT          PIC 9(07)   COMP VALUE ZERO.
+007900
+008000 01  WS-REJECT-REASON             PIC X(30)   VALUE SPACES.
+008100
+008200 01  WS-OLD-STUDENT.
+008300     05  WS-OLD-NAME              PIC X(25)   VALUE SPACES.
+008400     05  WS-OLD-FLAG1             PIC X(01)   VALUE SPACES.
+008500     05  WS-OLD-FLAG2             PIC X(01)   VALUE SPACES.
+008600     05  WS-OLD-FLAG3             PIC X(01)   VALUE SPACES.
+008700
+008800 01  WS-RUN-DATE-FIELDS.
+008900     05  WS-RUN-DATE              PIC 9(08).
+009000     05  WS-RUN-DATE-X REDEFINES WS-RUN-DATE.
+009100         10  WS-RUN-YYYY          PIC 9(04).
+009200         10  WS-RUN-MM            PIC 9(02).
+009300         10  WS-RUN-DD            PIC 9(02).
+009400     05  WS-RUN-DATE-PRINT        PIC X(10).
+009500
+009600 01  TL-HEADING-1                 PIC X(80)   VALUE
+009700     'STUDENT MASTER TRANSACTION LOG'.
+009800 01  TL-HEADING-2.
+009900     05  FILLER            PIC X(11) VALUE 'TRAN'.
+010000     05  FILLER            PIC X(11) VALUE 'STUDENT-ID'.
+010100     05  FILLER            PIC X(29) VALUE 'OLD VALUE'.
+010200     05  FILLER            PIC X(29) VALUE 'NEW VALUE'.
+010300     05  FILLER            PIC X(20) VALUE 'RESULT'.
+010400
+010500 01  TL-DETAIL-LINE.
+010600     05  TL-CODE                  PIC X(08).
+010700     05  FILLER                   PIC X(03) VALUE SPACES.
+010800     05  TL-STUDENT-ID            PIC ZZZZ9.
+010900     05  FILLER                   PIC X(06) VALUE SPACES.
+011000     05  TL-OLD-VALUE             PIC X(29).
+011100     05  TL-NEW-VALUE             PIC X(29).
+011200     05  TL-RESULT                PIC X(20).
+011300
+011400 01  TL-TRAILER-LINE.
+011500     05  FILLER            PIC X(30) VALUE
+011600             'TRANSACTIONS READ:'.
+011700     05  TL-READ-COUNT     PIC Z,ZZZ,ZZ9.
+011800
+011900 01  TL-TRAILER-LINE-2.
+012000     05  FILLER            PIC X(30) VALUE
+012100             'ADDS/CHANGES/DELETES APPLIED:'.
+012200     05  TL-ADD-COUNT      PIC Z,ZZZ,ZZ9.
+012300     05  FILLER            PIC X(01) VALUE '/'.
+012400     05  TL-CHANGE-COUNT   PIC Z,ZZZ,ZZ9.
+012500     05  FILLER            PIC X(01) VALUE '/'.
+012600     05  TL-DELETE-COUNT   PIC Z,ZZZ,ZZ9.
+012700
+012800 01  TL-TRAILER-LINE-3.
+012900     05  FILLER            PIC X(30) VALUE
+013000             'TRANSACTIONS REJECTED:'.
+013100     05  TL-REJECT-COUNT   PIC Z,ZZZ,ZZ9.
+013200
+013300 PROCEDURE DIVISION.
+013400
+013500 0000-MAINLINE.
+013600     PERFORM 1000-INITIALIZE
+013700         THRU 1000-INITIALIZE-EXIT.
+013800
+013900     PERFORM 2000-PROCESS-TRANSACTION
+014000         THRU 2000-PROCESS-TRANSACTION-EXIT
+014100         UNTIL WS-EOF.
+014200
+014300     PERFORM 9000-TERMINATE
+014400         THRU 9000-TERMINATE-EXIT.
+014500
+014600     STOP RUN.
+014700
+014800*****************************************************************
+014900* 1000-INITIALIZE - OPEN THE TRANSACTION, MASTER AND LOG FILES,  *
+015000*                   PRINT THE LOG HEADINGS.                     *
+015100*****************************************************************
+015200 1000-INITIALIZE.
+015300     OPEN INPUT TRANSACTION-FILE.
+015400     OPEN I-O STUDENT.
+015410     IF WS-STUDENT-FILE-STATUS NOT = '00'
+015420         DISPLAY 'STTRAN - UNABLE TO OPEN STUDENT MASTER, '
+015430             'FILE STATUS = ' WS-STUDENT-FILE-STATUS
+015440         MOVE 16 TO RETURN-CODE
+015450         STOP RUN
+015460     END-IF.
+015500     OPEN OUTPUT TRAN-LOG.
+015600
+015700     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+015800     MOVE WS-RUN-MM TO WS-RUN-DATE-PRINT(1:2).
+015900     MOVE '/' TO WS-RUN-DATE-PRINT(3:1).
+016000     MOVE WS-RUN-DD TO WS-RUN-DATE-PRINT(4:2).
+016100     MOVE '/' TO WS-RUN-DATE-PRINT(6:1).
+016200     MOVE WS-RUN-YYYY TO WS-RUN-DATE-PRINT(7:4).
+016300
+016400     WRITE TRAN-LOG-LINE FROM TL-HEADING-1.
+016500     STRING 'RUN DATE: ' DELIMITED BY SIZE
+016600         WS-RUN-DATE-PRINT DELIMITED BY SIZE
+016700         INTO TRAN-LOG-LINE
+016800     END-STRING.
+016900     WRITE TRAN-LOG-LINE.
+017000     MOVE SPACES TO TRAN-LOG-LINE.
+017100     WRITE TRAN-LOG-LINE.
+017200     WRITE TRAN-LOG-LINE FROM TL-HEADING-2.
+017300     MOVE SPACES TO TRAN-LOG-LINE.
+017400     WRITE TRAN-LOG-LINE.
+017500 1000-INITIALIZE-EXIT.
+017600     EXIT.
+017700
+017800*****************************************************************
+017900* 2000-PROCESS-TRANSACTION - READ ONE TRANSACTION AND APPLY IT.  *
+018000*****************************************************************
+018100 2000-PROCESS-TRANSACTION.
+018200     READ TRANSACTION-FILE
+018300         AT END
+018400             SET WS-EOF TO TRUE
+018500             GO TO 2000-PROCESS-TRANSACTION-EXIT
+018600     END-READ.
+018700
+018800     ADD 1 TO WS-TRAN-READ-COUNT.
+018900     SET WS-TRAN-APPLIED TO TRUE.
+019000     MOVE SPACES TO WS-REJECT-REASON.
+019050     MOVE SPACES TO WS-OLD-STUDENT.
+019100
+019200     EVALUATE TR-CODE
+019300         WHEN 'A'
+019400             PERFORM 2100-APPLY-ADD
+019500                 THRU 2100-APPLY-ADD-EXIT
+019600         WHEN 'C'
+019700             PERFORM 2200-APPLY-CHANGE
+019800                 THRU 2200-APPLY-CHANGE-EXIT
+019900         WHEN 'D'
+020000             PERFORM 2300-APPLY-DELETE
+020100                 THRU 2300-APPLY-DELETE-EXIT
+020200         WHEN OTHER
+020300             SET WS-TRAN-REJECTED TO TRUE
+020400             MOVE 'UNKNOWN TRANSACTION CODE' TO WS-REJECT-REASON
+020500     END-EVALUATE.
+020600
+020700     PERFORM 2900-WRITE-LOG-LINE
+020800         THRU 2900-WRITE-LOG-LINE-EXIT.
+020900 2000-PROCESS-TRANSACTION-EXIT.
+021000     EXIT.
+021100
+021200*****************************************************************
+021300* 2100-APPLY-ADD - ADD A NEW STUDENT MASTER RECORD.              *
+021400*****************************************************************
+021500 2100-APPLY-ADD.
+021600     MOVE TR-STUDENT-ID TO STUDENT-ID.
+021700     MOVE TR-NAME TO STUDENT-NAME.
+021800     MOVE TR-FLAG1 TO FLAG1.
+021900     MOVE TR-FLAG2 TO FLAG2.
+022000     MOVE TR-FLAG3 TO FLAG3.
+022100
+022200     WRITE STUDENT-RECORD
+022300         INVALID KEY
+022400             SET WS-TRAN-REJECTED TO TRUE
+022500             MOVE 'STUDENT-ID ALREADY ON MASTER'
+022600                 TO WS-REJECT-REASON
+022700         NOT INVALID KEY
+022800             ADD 1 TO WS-ADD-COUNT
+022900     END-WRITE.
+023000 2100-APPLY-ADD-EXIT.
+023100     EXIT.
+023200
+023300*****************************************************************
+023400* 2200-APPLY-CHANGE - REWRITE AN EXISTING STUDENT MASTER RECORD. *
+023500*****************************************************************
+023600 2200-APPLY-CHANGE.
+023700     MOVE TR-STUDENT-ID TO STUDENT-ID.
+023800     READ STUDENT
+023900         INVALID KEY
+024000             SET WS-TRAN-REJECTED TO TRUE
+024100             MOVE 'STUDENT-ID NOT ON MASTER'
+024200                 TO WS-REJECT-REASON
+024300             GO TO 2200-APPLY-CHANGE-EXIT
+024400     END-READ.
+024500
+024600     MOVE STUDENT-NAME TO WS-OLD-NAME.
+024700     MOVE FLAG1 TO WS-OLD-FLAG1.
+024800     MOVE FLAG2 TO WS-OLD-FLAG2.
+024900     MOVE FLAG3 TO WS-OLD-FLAG3.
+025000
+025100     MOVE TR-NAME TO STUDENT-NAME.
+025200     MOVE TR-FLAG1 TO FLAG1.
+025300     MOVE TR-FLAG2 TO FLAG2.
+025400     MOVE TR-FLAG3 TO FLAG3.
+025500
+025600     REWRITE STUDENT-RECORD
+025700         INVALID KEY
+025800             SET WS-TRAN-REJECTED TO TRUE
+025900             MOVE 'REWRITE FAILED' TO WS-REJECT-REASON
+026000         NOT INVALID KEY
+026100             ADD 1 TO WS-CHANGE-COUNT
+026200     END-REWRITE.
+026300 2200-APPLY-CHANGE-EXIT.
+026400     EXIT.
+026500
+026600*****************************************************************
+026700* 2300-APPLY-DELETE - DELETE AN EXISTING STUDENT MASTER RECORD.  *
+026800*****************************************************************
+026900 2300-APPLY-DELETE.
+027000     MOVE TR-STUDENT-ID TO STUDENT-ID.
+027100     READ STUDENT
+027200         INVALID KEY
+027300             SET WS-TRAN-REJECTED TO TRUE
+027400             MOVE 'STUDENT-ID NOT ON MASTER'
+027500                 TO WS-REJECT-REASON
+027600             GO TO 2300-APPLY-DELETE-EXIT
+027700     END-READ.
+027800
+027900     MOVE STUDENT-NAME TO WS-OLD-NAME.
+028000     MOVE FLAG1 TO WS-OLD-FLAG1.
+028100     MOVE FLAG2 TO WS-OLD-FLAG2.
+028200     MOVE FLAG3 TO WS-OLD-FLAG3.
+028300
+028400     DELETE STUDENT
+028500         INVALID KEY
+028600             SET WS-TRAN-REJECTED TO TRUE
+028700             MOVE 'DELETE FAILED' TO WS-REJECT-REASON
+028800         NOT INVALID KEY
+028900             ADD 1 TO WS-DELETE-COUNT
+029000     END-DELETE.
+029100 2300-APPLY-DELETE-EXIT.
+029200     EXIT.
+029300
+029400*****************************************************************
+029500* 2900-WRITE-LOG-LINE - FORMAT AND WRITE ONE TRANSACTION LOG     *
+029600*                       LINE, OLD VALUE VERSUS NEW VALUE.        *
+029700*****************************************************************
+029800 2900-WRITE-LOG-LINE.
+029900     IF WS-TRAN-REJECTED
+030000         ADD 1 TO WS-REJECT-COUNT
+030100     END-IF.
+030200
+030300     MOVE SPACES TO TL-DETAIL-LINE.
+030400     MOVE TR-STUDENT-ID TO TL-STUDENT-ID.
+030500
+030600     EVALUATE TR-CODE
+030700         WHEN 'A'
+030800             MOVE 'ADD' TO TL-CODE
+030900             MOVE SPACES TO TL-OLD-VALUE
+031000             STRING TR-NAME DELIMITED BY SIZE
+031100                 '/' DELIMITED BY SIZE
+031200                 TR-FLAG1 DELIMITED BY SIZE
+031300                 TR-FLAG2 DELIMITED BY SIZE
+031400                 TR-FLAG3 DELIMITED BY SIZE
+031500                 INTO TL-NEW-VALUE
+031600             END-STRING
+031700         WHEN 'C'
+031800             MOVE 'CHANGE' TO TL-CODE
+031900             STRING WS-OLD-NAME DELIMITED BY SIZE
+032000                 '/' DELIMITED BY SIZE
+032100                 WS-OLD-FLAG1 DELIMITED BY SIZE
+032200                 WS-OLD-FLAG2 DELIMITED BY SIZE
+032300                 WS-OLD-FLAG3 DELIMITED BY SIZE
+032400                 INTO TL-OLD-VALUE
+032500             END-STRING
+032600             STRING TR-NAME DELIMITED BY SIZE
+032700                 '/' DELIMITED BY SIZE
+032800                 TR-FLAG1 DELIMITED BY SIZE
+032900                 TR-FLAG2 DELIMITED BY SIZE
+033000                 TR-FLAG3 DELIMITED BY SIZE
+033100                 INTO TL-NEW-VALUE
+033200             END-STRING
+033300         WHEN 'D'
+033400             MOVE 'DELETE' TO TL-CODE
+033500             STRING WS-OLD-NAME DELIMITED BY SIZE
+033600                 '/' DELIMITED BY SIZE
+033700                 WS-OLD-FLAG1 DELIMITED BY SIZE
+033800                 WS-OLD-FLAG2 DELIMITED BY SIZE
+033900                 WS-OLD-FLAG3 DELIMITED BY SIZE
+034000                 INTO TL-OLD-VALUE
+034100             END-STRING
+034200             MOVE SPACES TO TL-NEW-VALUE
+034300         WHEN OTHER
+034400             MOVE '???' TO TL-CODE
+034500     END-EVALUATE.
+034600
+034700     IF WS-TRAN-REJECTED
+034800         STRING 'REJECTED - ' DELIMITED BY SIZE
+034900             WS-REJECT-REASON DELIMITED BY SIZE
+035000             INTO TL-RESULT
+035100         END-STRING
+035200     ELSE
+035300         MOVE 'APPLIED' TO TL-RESULT
+035400     END-IF.
+035500
+035600     WRITE TRAN-LOG-LINE FROM TL-DETAIL-LINE.
+035700 2900-WRITE-LOG-LINE-EXIT.
+035800     EXIT.
+035900
+036000*****************************************************************
+036100* 9000-TERMINATE - WRITE THE TRAILER TOTALS AND CLOSE THE FILES. *
+036200*****************************************************************
+036300 9000-TERMINATE.
+036400     MOVE SPACES TO TRAN-LOG-LINE.
+036500     WRITE TRAN-LOG-LINE.
+036600     MOVE WS-TRAN-READ-COUNT TO TL-READ-COUNT.
+036700     WRITE TRAN-LOG-LINE FROM TL-TRAILER-LINE.
+036800     MOVE WS-ADD-COUNT TO TL-ADD-COUNT.
+036900     MOVE WS-CHANGE-COUNT TO TL-CHANGE-COUNT.
+037000     MOVE WS-DELETE-COUNT TO TL-DELETE-COUNT.
+037100     WRITE TRAN-LOG-LINE FROM TL-TRAILER-LINE-2.
+037200     MOVE WS-REJECT-COUNT TO TL-REJECT-COUNT.
+037300     WRITE TRAN-LOG-LINE FROM TL-TRAILER-LINE-3.
+037400
+037500     CLOSE TRANSACTION-FILE.
+037600     CLOSE STUDENT.
+037700     CLOSE TRAN-LOG.
+037800 9000-TERMINATE-EXIT.
+037900     EXIT.
