@@ -0,0 +1,162 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. STLOAD.
+000300 AUTHOR. LEGOP3.
+000400 INSTALLATION. STUDENT RECORDS SHOP.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* STLOAD                                                        *
+000900*                                                                *
+001000* ONE-TIME BULK LOADER THAT BUILDS THE INDEXED STUDENT MASTER    *
+001100* FROM THE OLD LINE-SEQUENTIAL INPUT.TXT.  READS EVERY RECORD ON *
+001200* INPUT.TXT AND WRITES IT TO THE INDEXED STUDENT FILE, KEYED ON  *
+001300* STUDENT-ID (SEE STUDENT.CPY FOR THE MASTER LAYOUT).            *
+001400*                                                                *
+001500* THIS EXISTS SO STANDING UP THE INDEXED MASTER DOESN'T MEAN     *
+001600* KEYING EVERY RECORD BACK IN ONE AT A TIME THROUGH STMAINT - IT *
+001700* IS RUN ONCE TO CONVERT AN EXISTING INPUT.TXT, NOT AS PART OF   *
+001800* THE REGULAR JOB STREAM.  DUPLICATE STUDENT-IDs AND UNREADABLE  *
+001900* INPUT.TXT LINES ARE REPORTED AND SKIPPED RATHER THAN ABENDING  *
+002000* THE LOAD.                                                      *
+002100*                                                                *
+002200* INPUT.TXT RECORD LAYOUT (ONE STUDENT PER LINE, NO TRANSACTION  *
+002300* CODE - THIS IS THE PLAIN MASTER LAYOUT FILES USED TO READ      *
+002400* BEFORE THE STUDENT-ID INDEX WAS ADDED):                        *
+002500*     POSITIONS  1- 5   STUDENT-ID                                *
+002600*     POSITIONS  6-30   STUDENT-NAME                              *
+002700*     POSITION  31      FLAG1                                     *
+002800*     POSITION  32      FLAG2                                     *
+002900*     POSITION  33      FLAG3                                     *
+003000*                                                                *
+003100* MOD LOG                                                        *
+003200*   2026-08-09  LEGOP3   INITIAL VERSION.                        *
+003300*****************************************************************
+003400
+003500 ENVIRONMENT DIVISION.
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800     SELECT INPUT-FILE ASSIGN TO 'input.txt'
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS WS-INPUT-FILE-STATUS.
+004100
+004200     SELECT STUDENT ASSIGN TO 'student.dat'
+004300         ORGANIZATION IS INDEXED
+004400         ACCESS MODE IS DYNAMIC
+004500         RECORD KEY IS STUDENT-ID
+004600         FILE STATUS IS WS-STUDENT-FILE-STATUS.
+004700
+004800 DATA DIVISION.
+004900 FILE SECTION.
+005000 FD  INPUT-FILE.
+005100 01  INPUT-RECORD.
+005200     05  IR-STUDENT-ID            PIC 9(05).
+005300     05  IR-STUDENT-NAME          PIC X(25).
+005400     05  IR-FLAG1                 PIC X(01).
+005500     05  IR-FLAG2                 PIC X(01).
+005600     05  IR-FLAG3                 PIC X(01).
+005700
+005800 FD  STUDENT.
+005900     COPY "student.cpy".
+006000
+006100 WORKING-STORAGE SECTION.
+006200 01  WS-INPUT-FILE-STATUS         PIC X(02)   VALUE '00'.
+006300 01  WS-STUDENT-FILE-STATUS       PIC X(02)   VALUE '00'.
+006400
+006500 01  WS-SWITCHES.
+006600     05  WS-EOF-SW                PIC X(01)   VALUE 'N'.
+006700         88  WS-EOF                           VALUE 'Y'.
+006800
+006900 01  WS-COUNTERS.
+007000     05  WS-READ-COUNT            PIC 9(07)   COMP VALUE ZERO.
+007100     05  WS-LOADED-COUNT          PIC 9(07)   COMP VALUE ZERO.
+007200     05  WS-REJECT-COUNT          PIC 9(07)   COMP VALUE ZERO.
+007300
+007400 PROCEDURE DIVISION.
+007500
+007600 0000-MAINLINE.
+007700     PERFORM 1000-INITIALIZE
+007800         THRU 1000-INITIALIZE-EXIT.
+007900
+008000     PERFORM 2000-PROCESS-RECORD
+008100         THRU 2000-PROCESS-RECORD-EXIT
+008200         UNTIL WS-EOF.
+008300
+008400     PERFORM 9000-TERMINATE
+008500         THRU 9000-TERMINATE-EXIT.
+008600
+008700     STOP RUN.
+008800
+008900*****************************************************************
+009000* 1000-INITIALIZE - OPEN INPUT.TXT AND THE INDEXED STUDENT MASTER*
+009100*****************************************************************
+009200 1000-INITIALIZE.
+009300     OPEN INPUT INPUT-FILE.
+009400     IF WS-INPUT-FILE-STATUS NOT = '00'
+009500         DISPLAY 'STLOAD - UNABLE TO OPEN INPUT.TXT, '
+009600             'FILE STATUS = ' WS-INPUT-FILE-STATUS
+009700         MOVE 16 TO RETURN-CODE
+009800         STOP RUN
+009900     END-IF.
+010000
+010100     OPEN OUTPUT STUDENT.
+010200     IF WS-STUDENT-FILE-STATUS NOT = '00'
+010300         DISPLAY 'STLOAD - UNABLE TO OPEN STUDENT MASTER, '
+010400             'FILE STATUS = ' WS-STUDENT-FILE-STATUS
+010500         MOVE 16 TO RETURN-CODE
+010600         CLOSE INPUT-FILE
+010700         STOP RUN
+010800     END-IF.
+010900
+011000     DISPLAY 'STLOAD - LOADING STUDENT MASTER FROM INPUT.TXT...'.
+011100 1000-INITIALIZE-EXIT.
+011200     EXIT.
+011300
+011400*****************************************************************
+011500* 2000-PROCESS-RECORD - READ ONE INPUT.TXT RECORD AND WRITE IT   *
+011600*                       TO THE INDEXED STUDENT MASTER.           *
+011700*****************************************************************
+011800 2000-PROCESS-RECORD.
+011900     READ INPUT-FILE
+012000         AT END
+012100             SET WS-EOF TO TRUE
+012200             GO TO 2000-PROCESS-RECORD-EXIT
+012300     END-READ.
+012400
+012500     ADD 1 TO WS-READ-COUNT.
+012600
+012700     MOVE IR-STUDENT-ID TO STUDENT-ID.
+012800     MOVE IR-STUDENT-NAME TO STUDENT-NAME.
+012900     MOVE IR-FLAG1 TO FLAG1.
+013000     MOVE IR-FLAG2 TO FLAG2.
+013100     MOVE IR-FLAG3 TO FLAG3.
+013200
+013300     WRITE STUDENT-RECORD
+013400         INVALID KEY
+013500             ADD 1 TO WS-REJECT-COUNT
+013600             DISPLAY 'STLOAD - REJECTED DUPLICATE STUDENT-ID '
+013700                 IR-STUDENT-ID
+013800         NOT INVALID KEY
+013900             ADD 1 TO WS-LOADED-COUNT
+014000     END-WRITE.
+014100 2000-PROCESS-RECORD-EXIT.
+014200     EXIT.
+014300
+014400*****************************************************************
+014500* 9000-TERMINATE - CLOSE BOTH FILES AND DISPLAY THE LOAD COUNTS. *
+014600*****************************************************************
+014700 9000-TERMINATE.
+014800     CLOSE INPUT-FILE.
+014900     CLOSE STUDENT.
+015000
+015100     DISPLAY 'STLOAD - RECORDS READ......: ' WS-READ-COUNT.
+015200     DISPLAY 'STLOAD - RECORDS LOADED....: ' WS-LOADED-COUNT.
+015300     DISPLAY 'STLOAD - RECORDS REJECTED..: ' WS-REJECT-COUNT.
+015400
+015500     IF WS-REJECT-COUNT > ZERO
+015600         MOVE 4 TO RETURN-CODE
+015700     ELSE
+015800         MOVE 0 TO RETURN-CODE
+015900     END-IF.
+016000 9000-TERMINATE-EXIT.
+016100     EXIT.
+016200
