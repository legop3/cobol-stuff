@@ -1,33 +1,200 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. HELLO-WORLD.
-
-*> simple hello world program
-AUTHOR. legop3.
-DATA DIVISION.
-FILE SECTION.
-WORKING-STORAGE SECTION.
-01 Count PIC 9 VALUE ZEROS.
-
-PROCEDURE DIVISION.
-       DISPLAY 'Hello world!'.
-       
-       PERFORM 1000-SHOWIT 5 TIMES.
-       PERFORM COUNT10 10 TIMES.
-
-*>simple hello world program
-PROCEDURE DIVISION.
-       DISPLAY 'Hello world!'.
-       
-       PERFORM SHOWIT 5 TIMES.
-
-       STOP RUN.
-
-
-
-
-
-SHOWIT.
-       DISPLAY 'Maybe'.
-COUNT10.
-       DISPLAY Count.
-       COMPUTE Count = Count + 1.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. HELLO-WORLD.
+000300 AUTHOR. LEGOP3.
+000400 INSTALLATION. STUDENT RECORDS SHOP.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* HELLO-WORLD                                                   *
+000900*                                                                *
+001000* ORIGINALLY A THROWAWAY DEMO (TWO FIXED PERFORM LOOPS AND SOME  *
+001100* CANNED DISPLAY OUTPUT).  NOW THE SHOP'S OPERATOR FRONT END:    *
+001200* AN ENVIRONMENT SMOKE CHECK FOLLOWED BY A SIMPLE MENU SO AN     *
+001300* OPERATOR HAS ONE PLACE TO KICK OFF THE STUDENT JOBS FROM       *
+001400* WITHOUT NEEDING TO KNOW WHICH PROGRAM TO INVOKE BY NAME.       *
+001500*                                                                *
+001600* MOD LOG                                                        *
+001700*   2026-08-09  LEGOP3   REWROTE INTO THE SHOP'S FIXED-FORMAT    *
+001800*                        HOUSE STYLE (SEE FILES/STMAINT/STTRAN)  *
+001900*                        AND ADDED AN ENVIRONMENT SMOKE CHECK    *
+002000*                        THAT SETS RETURN-CODE SO A JOB STREAM   *
+002100*                        CAN GATE ON IT.  ACCEPT PARM 'SMOKE'    *
+002200*                        FROM THE COMMAND LINE TO RUN THE CHECK  *
+002300*                        UNATTENDED AND SKIP THE MENU - THIS IS  *
+002400*                        HOW THE JOB STREAM INVOKES IT.          *
+002500*   2026-08-09  LEGOP3   REPLACED THE FIXED SHOWIT/COUNT10 DEMO  *
+002600*                        LOOPS WITH AN INTERACTIVE OPERATOR      *
+002700*                        MENU: RUN THE STUDENT FILE PASS, VIEW   *
+002800*                        THE LAST RUN'S RECORD COUNTS (FROM THE  *
+002900*                        CHECKPOINT FILE FILES LEAVES BEHIND),   *
+003000*                        OR EXIT.                                *
+003050*   2026-08-09  LEGOP3   REPLACED THE SMOKE CHECK'S ARITHMETIC     *
+003060*                        TAUTOLOGY (ADD 1 TO A COUNTER AND CHECK   *
+003070*                        IT CAME BACK 1) WITH A TRIAL OPEN OF THE  *
+003080*                        STUDENT MASTER - A MISSING OR LOCKED      *
+003090*                        MASTER IS THE REALISTIC WAY THIS          *
+003091*                        ENVIRONMENT BREAKS, AND NOW FAILS THE     *
+003092*                        CHECK INSTEAD OF ALWAYS PASSING IT.       *
+003100*****************************************************************
+003200
+003300 ENVIRONMENT DIVISION.
+003400 CONFIGURATION SECTION.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT CHECKPOINT-FILE ASSIGN TO 'checkpt.dat'
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS WS-CKPT-FILE-STATUS.
+003910
+003920     SELECT STUDENT ASSIGN TO 'student.dat'
+003930         ORGANIZATION IS INDEXED
+003940         ACCESS MODE IS DYNAMIC
+003950         RECORD KEY IS STUDENT-ID
+003960         FILE STATUS IS WS-STUDENT-FILE-STATUS.
+004000
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  CHECKPOINT-FILE.
+004400     COPY "checkpt.cpy".
+004500
+004550 FD  STUDENT.
+004560     COPY "student.cpy".
+004570
+004600 WORKING-STORAGE SECTION.
+004750 01  WS-STUDENT-FILE-STATUS       PIC X(02)   VALUE '00'.
+004800
+004900 01  WS-PARM                      PIC X(10)   VALUE SPACES.
+005000
+005100 01  WS-SMOKE-RESULTS.
+005200     05  WS-SMOKE-OK-SW           PIC X(01)   VALUE 'Y'.
+005300         88  WS-SMOKE-OK                      VALUE 'Y'.
+005400         88  WS-SMOKE-FAILED                  VALUE 'N'.
+005500
+005600 01  WS-CKPT-FILE-STATUS          PIC X(02)   VALUE '00'.
+005700
+005800 01  WS-SWITCHES.
+005900     05  WS-MENU-DONE-SW          PIC X(01)   VALUE 'N'.
+006000         88  WS-MENU-DONE                     VALUE 'Y'.
+006100
+006200 01  WS-MENU-CHOICE               PIC 9(01)   VALUE ZERO.
+006300
+006400 PROCEDURE DIVISION.
+006500
+006600 0000-MAINLINE.
+006700     ACCEPT WS-PARM FROM COMMAND-LINE.
+006800
+006900     PERFORM 1000-SMOKE-CHECK
+007000         THRU 1000-SMOKE-CHECK-EXIT.
+007100
+007200     IF WS-SMOKE-FAILED
+007300         MOVE 16 TO RETURN-CODE
+007400         STOP RUN
+007500     END-IF.
+007600
+007700     IF WS-PARM = 'SMOKE'
+007800         MOVE 0 TO RETURN-CODE
+007900         STOP RUN
+008000     END-IF.
+008100
+008200     PERFORM 2000-OPERATOR-MENU
+008300         THRU 2000-OPERATOR-MENU-EXIT
+008400         UNTIL WS-MENU-DONE.
+008500
+008600     MOVE 0 TO RETURN-CODE.
+008700     STOP RUN.
+008800
+008900*****************************************************************
+009000* 1000-SMOKE-CHECK - PROVE THE STUDENT MASTER IS REACHABLE BEFORE *
+009100*                    ANYTHING ELSE RUNS.  A JOB STREAM CAN CALL   *
+009200*                    THIS PROGRAM WITH PARM 'SMOKE' TO RUN ONLY   *
+009300*                    THIS CHECK, SO A MISSING OR LOCKED STUDENT   *
+009400*                    MASTER IS CAUGHT BEFORE FILES BURNS TIME     *
+009500*                    ON THE REAL STUDENT FILE PASS.               *
+009600*****************************************************************
+009700 1000-SMOKE-CHECK.
+009800     SET WS-SMOKE-OK TO TRUE.
+009900
+010000     OPEN INPUT STUDENT.
+010100     IF WS-STUDENT-FILE-STATUS NOT = '00'
+010200         SET WS-SMOKE-FAILED TO TRUE
+010300         DISPLAY 'HELLO-WORLD - SMOKE CHECK FAILED - UNABLE TO '
+010400             'OPEN STUDENT MASTER, FILE STATUS = '
+010500             WS-STUDENT-FILE-STATUS
+010600         GO TO 1000-SMOKE-CHECK-EXIT
+010700     END-IF.
+010800     CLOSE STUDENT.
+010900
+011000     DISPLAY 'HELLO-WORLD - ENVIRONMENT SMOKE CHECK PASSED'.
+011100 1000-SMOKE-CHECK-EXIT.
+011150     EXIT.
+011175
+011100*****************************************************************
+011200* 2000-OPERATOR-MENU - DISPLAY THE MENU AND DISPATCH ONE CHOICE. *
+011300*****************************************************************
+011400 2000-OPERATOR-MENU.
+011500     DISPLAY ' '.
+011600     DISPLAY 'STUDENT RECORDS SHOP - MAIN MENU'.
+011700     DISPLAY '  1) RUN THE STUDENT FILE PASS (FILES)'.
+011800     DISPLAY '  2) VIEW LAST RUN''S RECORD COUNTS'.
+011900     DISPLAY '  3) EXIT'.
+012000     DISPLAY 'ENTER CHOICE: ' WITH NO ADVANCING.
+012100     ACCEPT WS-MENU-CHOICE.
+012200
+012300     EVALUATE WS-MENU-CHOICE
+012400         WHEN 1
+012500             PERFORM 2100-RUN-STUDENT-FILE-PASS
+012600                 THRU 2100-RUN-STUDENT-FILE-PASS-EXIT
+012700         WHEN 2
+012800             PERFORM 2200-VIEW-LAST-RUN-COUNTS
+012900                 THRU 2200-VIEW-LAST-RUN-COUNTS-EXIT
+013000         WHEN 3
+013100             SET WS-MENU-DONE TO TRUE
+013200         WHEN OTHER
+013300             DISPLAY 'INVALID CHOICE - TRY AGAIN'
+013400     END-EVALUATE.
+013500 2000-OPERATOR-MENU-EXIT.
+013600     EXIT.
+013700
+013800*****************************************************************
+013900* 2100-RUN-STUDENT-FILE-PASS - HAND OFF TO FILES.                *
+014000*****************************************************************
+014100 2100-RUN-STUDENT-FILE-PASS.
+014200     DISPLAY 'HELLO-WORLD - STARTING THE STUDENT FILE PASS...'.
+014300     CALL 'FILES'.
+014400     IF RETURN-CODE = 0
+014500         DISPLAY 'HELLO-WORLD - STUDENT FILE PASS COMPLETE'
+014600     ELSE
+014700         DISPLAY 'HELLO-WORLD - STUDENT FILE PASS ENDED WITH '
+014800             'RETURN CODE ' RETURN-CODE
+014900     END-IF.
+015000 2100-RUN-STUDENT-FILE-PASS-EXIT.
+015100     EXIT.
+015200
+015300*****************************************************************
+015400* 2200-VIEW-LAST-RUN-COUNTS - READ THE CHECKPOINT FILE FILES     *
+015500*                             LEAVES BEHIND AND DISPLAY IT.      *
+015600*****************************************************************
+015700 2200-VIEW-LAST-RUN-COUNTS.
+015800     OPEN INPUT CHECKPOINT-FILE.
+015900     IF WS-CKPT-FILE-STATUS NOT = '00'
+016000         DISPLAY 'NO STUDENT FILE PASS HAS BEEN RUN YET'
+016100         GO TO 2200-VIEW-LAST-RUN-COUNTS-EXIT
+016200     END-IF.
+016300
+016400     READ CHECKPOINT-FILE
+016500         AT END
+016600             DISPLAY 'NO STUDENT FILE PASS HAS BEEN RUN YET'
+016650             CLOSE CHECKPOINT-FILE
+016700             GO TO 2200-VIEW-LAST-RUN-COUNTS-EXIT
+016800     END-READ.
+016900
+017000     IF CKPT-STATUS = 'C'
+017100         DISPLAY 'LAST RUN COMPLETED SUCCESSFULLY'
+017200     ELSE
+017300         DISPLAY 'LAST RUN DID NOT FINISH - RESTART IS PENDING '
+017400             'AFTER STUDENT-ID ' CKPT-LAST-ID
+017500     END-IF.
+017600     DISPLAY 'RECORDS READ.....: ' CKPT-RECORD-COUNT.
+017700     DISPLAY 'RECORDS REJECTED.: ' CKPT-REJECT-COUNT.
+017750     CLOSE CHECKPOINT-FILE.
+017800 2200-VIEW-LAST-RUN-COUNTS-EXIT.
+018000     EXIT.
